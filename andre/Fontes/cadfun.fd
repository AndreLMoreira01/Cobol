@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------------
+      * cadfun.fd  -  FD do arquivo de funcionarios (CADFUN)
+      *-----------------------------------------------------------------
+       FD  CADFUN  LABEL RECORD IS STANDARD.
+
+       01  DFUN-REGISTR-1.
+           03  DFUN-RECORDK-1.
+               05 DFUN-EMPRESA-1          PIC  9(03).
+               05 DFUN-CODFUNC-1          PIC  9(06).
+           03  DFUN-NOMEFUN-1             PIC  X(60).
+           03  DFUN-CENTCUS-1             PIC  9(06).
+           03  DFUN-DATADMI-1             PIC  9(08).
+           03  DFUN-SALARIO-1             PIC  9(11)V99.
+           03  DFUN-DATADMS-1             PIC  9(08).
