@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------------
+      * errlog.fd  -  FD do log de erros de E/S (ERRLOG)
+      *-----------------------------------------------------------------
+       FD  ERRLOG  LABEL RECORD IS STANDARD.
+
+       01  ERRL-REGISTR-1.
+           03  ERRL-DATA-1                PIC  9(08).
+           03  ERRL-HORA-1                PIC  9(08).
+           03  ERRL-PROGRAMA-1            PIC  X(08).
+           03  ERRL-ARQUIVO-1             PIC  X(80).
+           03  ERRL-STATUS-1              PIC  X(02).
