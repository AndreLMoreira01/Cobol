@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------------
+      * DATASW.CPY  -  switches usados pela critica de data (DATASP.CPY)
+      *-----------------------------------------------------------------
+       01  CAMPOS-CRITICA-DATA-W.
+           03  W-DATA-CRIT                PIC  99/99/9999.
+           03  W-DATA-CRIT-R REDEFINES W-DATA-CRIT.
+               05 W-DIA-CRIT              PIC  99.
+               05 FILLER                  PIC  X.
+               05 W-MES-CRIT              PIC  99.
+               05 FILLER                  PIC  X.
+               05 W-ANO-CRIT              PIC  9999.
+           03  W-STAT-DATA                PIC  X(01).
+               88 DATA-OK                 VALUE 'S'.
+               88 DATA-INVALIDA           VALUE 'N'.
+           03  W-ANO-QUOC-CRIT            PIC  9(04).
+           03  W-RESTO-4-CRIT             PIC  9(04).
+           03  W-RESTO-100-CRIT           PIC  9(04).
+           03  W-RESTO-400-CRIT           PIC  9(04).
