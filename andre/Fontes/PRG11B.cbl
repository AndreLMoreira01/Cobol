@@ -11,22 +11,34 @@
        FILE-CONTROL.
 
            copy "cadfun.sl".
+           copy "checkpt.sl".
+           copy "errlog.sl".
 
            SELECT SORTER ASSIGN TO 'SORTER.ARQ'
                   FILE STATUS   IS STAT-SORTER.
 
-           SELECT PRINTF ASSIGN TO PRINTER
+           SELECT PRINTF ASSIGN TO W-PRINTF-DEVICE
                   FILE STATUS IS STAT-PRINTF.
 
+           SELECT CSVFUNC ASSIGN TO 'RELFUNC.CSV'
+                  ORGANIZATION LINE SEQUENTIAL
+                  FILE STATUS  IS STAT-CSVFUNC.
+
        DATA DIVISION.
        FILE SECTION.
 
            copy "cadfun.fd".
+           copy "checkpt.fd".
+           copy "errlog.fd".
 
        FD  PRINTF LABEL RECORD OMITTED.
- 
+
        01  PRINTF-R                       PIC X(255).
-       
+
+       FD  CSVFUNC LABEL RECORD OMITTED.
+
+       01  CSVFUNC-R                      PIC X(200).
+
        SD  SORTER.
 
        01  SORT-REGISTR-1.
@@ -48,8 +60,22 @@
                88 VALID-SORTER            VALUE '00' THRU '09'.
            03  STAT-PRINTF                PIC  X(02).
                88 VALID-PRINTF            VALUE '00' THRU '09'.
+           03  STAT-CSVFUNC               PIC  X(02).
+               88 VALID-CSVFUNC           VALUE '00' THRU '09'.
+           03  STAT-CHECKPT               PIC  X(02).
+               88 VALID-CHECKPT           VALUE '00' THRU '09'.
+           03  STAT-RETOMAR               PIC  X(01).
+               88 RETOMAR-EXECUCAO        VALUE 'S' FALSE 'N'.
+           03  STAT-ERRLOG                PIC  X(02).
+               88 VALID-ERRLOG            VALUE '00' THRU '09'.
+           03  STAT-ERRLOG-ABERTO         PIC  X(01) VALUE 'N'.
+               88 ERRLOG-ABERTO           VALUE 'S' FALSE 'N'.
             03  STAT-EMPRESA                PIC  X(02).
                88 FIM-EMPRESA            VALUE 'S' FALSE 'N'.
+            03  STAT-CENTCUS                PIC  X(02).
+               88 FIM-CENTCUS            VALUE 'S' FALSE 'N'.
+            03  STAT-PRIMEIRA-LINHA         PIC  X(01).
+               88 PRIMEIRA-LINHA         VALUE 'S' FALSE 'N'.
            
 
 
@@ -71,14 +97,35 @@
                05 W-DATAFIN-I             PIC  9(08).
                05 W-DATADMI-I             PIC  9(08).
 
+               05 W-SALARIOMIN-EDIT       PIC  ZZ.ZZZ.ZZZ.ZZ9,99.
+               05 W-SALARIOMAX-EDIT       PIC  ZZ.ZZZ.ZZZ.ZZ9,99.
+               05 W-SALARIOMIN            PIC  9(11)V99.
+               05 W-SALARIOMAX            PIC  9(11)V99.
+
                05 W-NROPAGI               PIC  9(05) VALUE 0.
                05 W-CONTLIN               PIC  9(03) VALUE 0.
+               05 W-LINPAGINA-EDIT        PIC  9(03) VALUE 64.
                05 W-DATA-SISTEMA          PIC  9(08) VALUE 0.
                05 W-TOT-SALARIO           PIC  9(11)V99 VALUE 0.
 	       05 W-EMPRESA-ANTERIOR      PIC 9(3).
-	       05 W-EMPRESA-ANTERIOR-AUX  PIC X(03).    
+	       05 W-EMPRESA-ANTERIOR-AUX  PIC X(03).
 	       05 W-IDENTIF-EMPRESA       PIC X(40)B.
 	       05 W-TOTAL-EMPRESA         PIC 9(11)V99 VALUE 0.
+	       05 W-CENTCUS-ANTERIOR      PIC 9(6).
+	       05 W-TOTAL-CENTCUS         PIC 9(11)V99 VALUE 0.
+
+               05 W-CKPT-EMPRESA          PIC  9(03) VALUE 0.
+               05 W-CKPT-NROPAGI          PIC  9(05) VALUE 0.
+
+               05 W-EMPRESAFIL-EDIT       PIC  9(03) VALUE 0.
+               05 W-OPC-SITUACAO          PIC  9(02) VALUE 1.
+
+               05 W-PCTENCAR-EDIT         PIC  ZZ9,99.
+               05 W-PCTENCAR              PIC  9(03)V99.
+               05 W-ENCARGOS              PIC  9(11)V99.
+               05 W-TOT-ENCARGOS          PIC  9(11)V99 VALUE 0.
+               05 W-TOTAL-EMPRESA-ENCAR   PIC  9(11)V99 VALUE 0.
+               05 W-TOTAL-CENTCUS-ENCAR   PIC  9(11)V99 VALUE 0.
 
                05 W-LINHA-DETALHE.
                   07 W-EMPRESA-DET        PIC  ZZ9B.
@@ -86,7 +133,11 @@
                   07 W-NOMEFUN-DET        PIC  X(40)B.
                   07 W-CENTCUS-DET        PIC  99.99.99B.
                   07 W-DATADMI-DET        PIC  99/99/9999B.
-                  07 W-SALARIO-DET        PIC  ZZ.ZZZ.ZZZ.ZZ9,99.
+                  07 W-SALARIO-DET        PIC  ZZ.ZZZ.ZZZ.ZZ9,99B.
+                  07 W-ENCARGOS-DET       PIC  ZZ.ZZZ.ZZZ.ZZ9,99.
+
+               05 W-CSV-SALARIO-EDIT      PIC  Z(11)9,99.
+               05 W-CSV-LINHA              PIC  X(200).
 
                05 W-CAB-1.
                   07 FILLER               PIC  X(74) VALUE
@@ -98,16 +149,24 @@
                05 W-CAB-2.
                   07 PIC X(132) VALUE 'EMP -------------------FUNCIONARI
       -              'O------------------ C. CUSTO -ADMISSAO- -----SALAR
-      -              'IO-----'.
+      -              'IO----- ----ENCARGOS----'.
 
                05 W-OPC-CLASSIFICACAO     PIC  9(02) VALUE 1.
 
+               05 W-OPC-DESTINO           PIC  9(02) VALUE 1.
+               05 W-ARQ-DESTINO-EDIT      PIC  X(40) VALUE
+                  'RELFUNC.TXT'.
+               05 W-PRINTF-DEVICE         PIC  X(40) VALUE 'PRINTER'.
+
        01  CAMPOS-ERRO-ARQUIVO-W.
            03  WS-EXTEND-STATUS           PIC  X(10).
            03  W-FSTATUS                  PIC  X(02).
            03  W-EXTSTAT                  PIC  X(08).
            03  W-ARQUIVO                  PIC  X(150).
 
+       01  CAMPOS-AUDITORIA-W.
+           03  W-OPERADOR-ID              PIC  X(10).
+
        01  CAMPOS-CONTROLE-TELA-GRAFICA.
            03  EVENT-STATUS IS SPECIAL-NAMES EVENT STATUS.
                05 EVENT-TYPE              PIC X(4) COMP-X.
@@ -160,9 +219,121 @@
                           ID 4
                           FONT SMALL-FONT.
 
+           03 LABEL       LINE 04 COL 05
+                          TITLE "Sal�rio de"
+                          ID 20
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-SALARIOMIN-EDIT
+                          LINE 04
+                          COL 23
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 21
+                          FONT SMALL-FONT.
+
+           03 LABEL       LINE 04 COL 48
+                          TITLE "a"
+                          ID 23
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-SALARIOMAX-EDIT
+                          LINE 04
+                          COL 50
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 24
+                          FONT SMALL-FONT.
+
+           03 LABEL       LINE 06 COL 05
+                          TITLE "Linhas por p�gina"
+                          ID 29
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-LINPAGINA-EDIT
+                          LINE 06
+                          COL 23
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 30
+                          FONT SMALL-FONT.
+
+           03 LABEL       LINE 08 COL 05
+                          TITLE "% Encargos"
+                          ID 31
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-PCTENCAR-EDIT
+                          LINE 08
+                          COL 23
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 32
+                          FONT SMALL-FONT.
+
+           03 LABEL       LINE 10 COL 05
+                          TITLE "Empresa (0=todas)"
+                          ID 33
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-EMPRESAFIL-EDIT
+                          LINE 10
+                          COL 23
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 34
+                          FONT SMALL-FONT.
+
+           03 FRAME    LINE 12
+                       COL 05
+                       LINES 06
+                       SIZE 25
+                       TITLE "Situa��o"
+                       TITLE-POSITION 1
+                       ENGRAVED
+                       FONT SMALL-FONT.
+
+           03 RADIO-BUTTON
+                       TITLE "A&tivos"
+                       LINE 13
+                       COL 07
+                       GROUP 3
+                       GROUP-VALUE 1
+                       USING W-OPC-SITUACAO
+                       ID 35
+                       FONT SMALL-FONT
+                       NOTIFY.
+
+           03 RADIO-BUTTON
+                       TITLE "&Desligados"
+                       LINE 14,5
+                       COL 07
+                       GROUP 3
+                       GROUP-VALUE 2
+                       USING W-OPC-SITUACAO
+                       ID 36
+                       FONT SMALL-FONT
+                       NOTIFY.
+
+           03 RADIO-BUTTON
+                       TITLE "&Todos"
+                       LINE 16
+                       COL 07
+                       GROUP 3
+                       GROUP-VALUE 3
+                       USING W-OPC-SITUACAO
+                       ID 37
+                       FONT SMALL-FONT
+                       NOTIFY.
+
            03 FRAME    LINE 02,75
                        COL 79
-                       LINES 05
+                       LINES 07
                        SIZE 22
                        TITLE "Ordem de classifica��o"
                        TITLE-POSITION 1
@@ -191,6 +362,63 @@
                        FONT SMALL-FONT
                        NOTIFY.
 
+           03 RADIO-BUTTON
+                       TITLE "Centro de &Custo"
+                       LINE 07,5
+                       COL 80
+                       GROUP 1
+                       GROUP-VALUE 3
+                       USING W-OPC-CLASSIFICACAO
+                       ID 22
+                       FONT SMALL-FONT
+                       NOTIFY.
+
+           03 FRAME    LINE 11
+                       COL 79
+                       LINES 07
+                       SIZE 22
+                       TITLE "Destino"
+                       TITLE-POSITION 1
+                       ENGRAVED
+                       FONT SMALL-FONT.
+
+           03 RADIO-BUTTON
+                       TITLE "&Impressora"
+                       LINE 13
+                       COL 80
+                       GROUP 2
+                       GROUP-VALUE 1
+                       USING W-OPC-DESTINO
+                       ID 25
+                       FONT SMALL-FONT
+                       NOTIFY.
+
+           03 RADIO-BUTTON
+                       TITLE "A&rquivo"
+                       LINE 15
+                       COL 80
+                       GROUP 2
+                       GROUP-VALUE 2
+                       USING W-OPC-DESTINO
+                       ID 26
+                       FONT SMALL-FONT
+                       NOTIFY.
+
+           03 LABEL       LINE 17 COL 05
+                          TITLE "Nome do arquivo"
+                          ID 27
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-ARQ-DESTINO-EDIT
+                          SIZE 30
+                          LINE 17
+                          COL 23
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 28
+                          FONT SMALL-FONT.
+
            03 PUSH-BUTTON TITLE "&Imprimir"
                           LINE 24
                           COL 2
@@ -209,10 +437,27 @@
        PROCEDURE DIVISION.
        INICIO.
 
+           OPEN EXTEND ERRLOG
+           IF VALID-ERRLOG
+              SET ERRLOG-ABERTO TO TRUE
+           END-IF.
+
            OPEN INPUT CADFUN
            IF NOT VALID-CADFUN
               PERFORM ERRO-ARQUIVO.
 
+           OPEN I-O CHECKPT
+           IF STAT-CHECKPT = '35'
+              PERFORM PERGUNTA-INICIALIZA
+              OPEN OUTPUT CHECKPT
+              CLOSE CHECKPT
+              OPEN I-O CHECKPT.
+           IF NOT VALID-CHECKPT
+              PERFORM ERRO-ARQUIVO.
+
+           DISPLAY "USERNAME" UPON ENVIRONMENT-NAME.
+           ACCEPT  W-OPERADOR-ID FROM ENVIRONMENT-VALUE.
+
            ACCEPT SMALL-FONT FROM STANDARD OBJECT "SMALL-FONT".
            
            DISPLAY INITIAL GRAPHICAL WINDOW
@@ -227,7 +472,14 @@
                            BACKGROUND-LOW
                            HANDLE JANELA-PRINCIPAL.
 
-           INITIALIZE W-DATAINI W-DATAFIN.
+           INITIALIZE W-DATAINI W-DATAFIN
+                      W-SALARIOMIN-EDIT W-SALARIOMAX-EDIT.
+           MOVE 64 TO W-LINPAGINA-EDIT.
+           MOVE 0 TO W-EMPRESAFIL-EDIT.
+           MOVE 1 TO W-OPC-SITUACAO.
+           MOVE 0 TO W-PCTENCAR-EDIT.
+           MOVE 1 TO W-OPC-DESTINO.
+           MOVE 'RELFUNC.TXT' TO W-ARQ-DESTINO-EDIT.
 
            DISPLAY TELA-PRINCIPAL.
 
@@ -239,6 +491,10 @@
 
        FIM.
            CLOSE WINDOW JANELA-PRINCIPAL.
+           CLOSE CHECKPT.
+           IF ERRLOG-ABERTO
+              CLOSE ERRLOG
+           END-IF.
 
            CANCEL SORT.
 
@@ -291,29 +547,129 @@
                      EXIT PARAGRAPH
                   END-IF
 
+                  |* monta a faixa de sal�rio
+                  MOVE W-SALARIOMIN-EDIT TO W-SALARIOMIN
+                  MOVE W-SALARIOMAX-EDIT TO W-SALARIOMAX
+                  IF W-SALARIOMAX = 0
+                     MOVE 99999999999,99 TO W-SALARIOMAX
+                  END-IF
+                  IF W-SALARIOMAX < W-SALARIOMIN
+                     INITIALIZE CA-MESSAGE-LINK
+                     MOVE 'Range de sal�rio inv�lido.'
+                                              TO CA-MESSAGE-1
+                     PERFORM MOSTRA-MSG-ERRO
+                     EXIT PARAGRAPH
+                  END-IF
+
+                  |* tamanho da p�gina -- em branco cai no padrao de 64
+                  IF W-LINPAGINA-EDIT = 0
+                     MOVE 64 TO W-LINPAGINA-EDIT
+                  END-IF
+
+                  MOVE W-PCTENCAR-EDIT TO W-PCTENCAR
+
+                  |* monta o destino da impressao
+                  IF W-OPC-DESTINO = 2
+                     IF W-ARQ-DESTINO-EDIT = SPACES
+                        INITIALIZE CA-MESSAGE-LINK
+                        MOVE 'Informe o nome do arquivo.'
+                                                 TO CA-MESSAGE-1
+                        PERFORM MOSTRA-MSG-ERRO
+                        EXIT PARAGRAPH
+                     END-IF
+                     MOVE W-ARQ-DESTINO-EDIT TO W-PRINTF-DEVICE
+                  ELSE
+                     MOVE 'PRINTER' TO W-PRINTF-DEVICE
+                  END-IF
+
+                  SET RETOMAR-EXECUCAO TO FALSE
+                  MOVE 'PRG11B' TO CKPT-CHAVE-1
+                  READ CHECKPT
+                  IF VALID-CHECKPT AND CKPT-EMPRESA-1 <> 0
+                     INITIALIZE CA-MESSAGE-LINK
+                     MOVE 3 TO CA-MESSAGE-TYPE
+                     MOVE 22 TO CA-MESSAGE-RESP
+                     MOVE 'Existe execu��o anterior incompleta.'
+                          TO CA-MESSAGE-1
+                     MOVE 'Deseja retomar de onde parou?'
+                          TO CA-MESSAGE-2
+                     CALL 'CAMESSAG'
+                     CANCEL 'CAMESSAG'
+                     IF CA-MESSAGE-RESP = 1
+                        SET RETOMAR-EXECUCAO TO TRUE
+                        MOVE CKPT-EMPRESA-1 TO W-CKPT-EMPRESA
+                        MOVE CKPT-NROPAGI-1 TO W-CKPT-NROPAGI
+                     END-IF
+                  END-IF
+
                   |come�a a executar a impress�o
 
                   INITIALIZE W-NROPAGI  W-TOT-SALARIO W-TOTAL-EMPRESA
+                             W-TOT-ENCARGOS W-TOTAL-EMPRESA-ENCAR
+                             W-TOTAL-CENTCUS-ENCAR W-TOTAL-CENTCUS
                   MOVE 800 TO W-CONTLIN
+                  IF RETOMAR-EXECUCAO
+                     MOVE W-CKPT-NROPAGI TO W-NROPAGI
+                  END-IF
+
+                  IF RETOMAR-EXECUCAO
+                     OPEN EXTEND PRINTF
+                  ELSE
+                     OPEN OUTPUT PRINTF
+                  END-IF
+
+                  IF RETOMAR-EXECUCAO
+                     OPEN EXTEND CSVFUNC
+                  ELSE
+                     OPEN OUTPUT CSVFUNC
+                  END-IF
+                  IF NOT VALID-CSVFUNC
+                     PERFORM ERRO-ARQUIVO
+                  END-IF
+                  IF NOT RETOMAR-EXECUCAO
+                     STRING 'EMPRESA;CODIGO;NOME;'   DELIMITED BY SIZE
+                            'CENTRO DE CUSTO;'       DELIMITED BY SIZE
+                            'DATA DE ADMISSAO;SALARIO' DELIMITED BY SIZE
+                       INTO CSVFUNC-R
+                     END-STRING
+                     WRITE CSVFUNC-R
+                  END-IF
 
-                  OPEN OUTPUT PRINTF
                   INITIALIZE DFUN-REGISTR-1
+                  IF W-EMPRESAFIL-EDIT <> 0
+                     MOVE W-EMPRESAFIL-EDIT TO DFUN-EMPRESA-1
+                  END-IF
                   START CADFUN KEY  >= DFUN-RECORDK-1
                   IF VALID-CADFUN
-                     IF W-OPC-CLASSIFICACAO = 1
-                        SORT SORTER ASCENDING KEY SORT-EMPRESA-1
-                                                  SORT-NOMEFUN-1
-                                                  SORT-CODFUNC-1
-                             INPUT  PROCEDURE INPUTPROCE
-                             OUTPUT PROCEDURE OUTPUTPROC
-                     ELSE
-                        SORT SORTER ASCENDING KEY SORT-EMPRESA-1
-                                                  SORT-CODFUNC-1
-                             INPUT  PROCEDURE INPUTPROCE
-                             OUTPUT PROCEDURE OUTPUTPROC
-                     END-IF
+                     EVALUATE W-OPC-CLASSIFICACAO
+                       WHEN 1
+                          SORT SORTER ASCENDING KEY SORT-EMPRESA-1
+                                                    SORT-NOMEFUN-1
+                                                    SORT-CODFUNC-1
+                               INPUT  PROCEDURE INPUTPROCE
+                               OUTPUT PROCEDURE OUTPUTPROC
+                       WHEN 3
+                          SORT SORTER ASCENDING KEY SORT-EMPRESA-1
+                                                    SORT-CENTCUS-1
+                                                    SORT-NOMEFUN-1
+                               INPUT  PROCEDURE INPUTPROCE
+                               OUTPUT PROCEDURE OUTPUTPROC
+                       WHEN OTHER
+                          SORT SORTER ASCENDING KEY SORT-EMPRESA-1
+                                                    SORT-CODFUNC-1
+                               INPUT  PROCEDURE INPUTPROCE
+                               OUTPUT PROCEDURE OUTPUTPROC
+                     END-EVALUATE
                   END-IF
                   CLOSE PRINTF
+                  CLOSE CSVFUNC
+
+                  IF W-OPC-DESTINO = 2
+                     INITIALIZE CA-MESSAGE-LINK
+                     MOVE 'Relat�rio gravado em ' TO CA-MESSAGE-1
+                     MOVE W-ARQ-DESTINO-EDIT TO CA-MESSAGE-2
+                     PERFORM MOSTRA-MSG-MENSAGEM
+                  END-IF
            END-EVALUATE.
 
        INPUTPROCE.
@@ -331,7 +687,28 @@
                                     W-MESAUXI * 100 +
                                     W-DIAAUXI
 
-              IF W-DATADMI-I >= W-DATAINI-I AND <= W-DATAFIN-I
+              IF RETOMAR-EXECUCAO AND DFUN-EMPRESA-1 <= W-CKPT-EMPRESA
+                 EXIT PERFORM CYCLE
+              END-IF
+
+              IF W-EMPRESAFIL-EDIT <> 0
+                 IF DFUN-EMPRESA-1 > W-EMPRESAFIL-EDIT
+                    EXIT PERFORM
+                 END-IF
+                 IF DFUN-EMPRESA-1 < W-EMPRESAFIL-EDIT
+                    EXIT PERFORM CYCLE
+                 END-IF
+              END-IF
+
+              IF W-OPC-SITUACAO = 1 AND DFUN-DATADMS-1 <> 0
+                 EXIT PERFORM CYCLE
+              END-IF
+              IF W-OPC-SITUACAO = 2 AND DFUN-DATADMS-1 = 0
+                 EXIT PERFORM CYCLE
+              END-IF
+
+              IF W-DATADMI-I >= W-DATAINI-I AND <= W-DATAFIN-I AND
+                 DFUN-SALARIO-1 >= W-SALARIOMIN AND <= W-SALARIOMAX
                  INITIALIZE             SORT-REGISTR-1
                  MOVE DFUN-EMPRESA-1 TO SORT-EMPRESA-1
                  MOVE DFUN-CODFUNC-1 TO SORT-CODFUNC-1
@@ -346,56 +723,128 @@
 
        OUTPUTPROC.
            SET FIM-EMPRESA TO FALSE
+           SET FIM-CENTCUS TO FALSE
+           SET PRIMEIRA-LINHA TO TRUE
            PERFORM UNTIL 1 = 2
               RETURN SORTER AT END
                             EXIT PERFORM
               END-RETURN
+	      IF PRIMEIRA-LINHA
+			SET PRIMEIRA-LINHA TO FALSE
+			MOVE SORT-EMPRESA-1 TO W-EMPRESA-ANTERIOR
+			MOVE SORT-CENTCUS-1 TO W-CENTCUS-ANTERIOR
+	      ELSE
 	      IF W-EMPRESA-ANTERIOR <> SORT-EMPRESA-1
 			MOVE 800 TO W-CONTLIN
 			SET FIM-EMPRESA TO TRUE
+			SET FIM-CENTCUS TO TRUE
+	      ELSE
+		      IF W-CENTCUS-ANTERIOR <> SORT-CENTCUS-1
+			 SET FIM-CENTCUS TO TRUE
+		      END-IF
+	      END-IF
 	      END-IF
 
+              IF W-OPC-CLASSIFICACAO = 3
+                 PERFORM TESTA-QUEBRA-CENTCUS
+              END-IF
               PERFORM TESTA-QUEBRA-PAGINA
- 
+
               MOVE SORT-EMPRESA-1 TO W-EMPRESA-DET
               MOVE SORT-CODFUNC-1 TO W-CODFUNC-DET
               MOVE SORT-NOMEFUN-1 TO W-NOMEFUN-DET
               MOVE SORT-CENTCUS-1 TO W-CENTCUS-DET
               MOVE SORT-DATADMI-1 TO W-DATADMI-DET
               MOVE SORT-SALARIO-1 TO W-SALARIO-DET
+              COMPUTE W-ENCARGOS = SORT-SALARIO-1 * W-PCTENCAR / 100
+              MOVE W-ENCARGOS TO W-ENCARGOS-DET
 
               |MOVE W-LINHA-DETALHE TO PRINTF-R
               |WRITE PRINTF-R AFTER 1
 
               WRITE PRINTF-R FROM W-LINHA-DETALHE AFTER 1
+
+              MOVE SORT-SALARIO-1 TO W-CSV-SALARIO-EDIT
+              MOVE SPACES TO W-CSV-LINHA
+              STRING W-EMPRESA-DET   DELIMITED BY SIZE
+                     ';'             DELIMITED BY SIZE
+                     SORT-CODFUNC-1  DELIMITED BY SIZE
+                     ';'             DELIMITED BY SIZE
+                     SORT-NOMEFUN-1  DELIMITED BY SIZE
+                     ';'             DELIMITED BY SIZE
+                     W-CENTCUS-DET   DELIMITED BY SIZE
+                     ';'             DELIMITED BY SIZE
+                     W-DATADMI-DET   DELIMITED BY SIZE
+                     ';'             DELIMITED BY SIZE
+                     W-CSV-SALARIO-EDIT DELIMITED BY SIZE
+                INTO W-CSV-LINHA
+              END-STRING
+              WRITE CSVFUNC-R FROM W-CSV-LINHA
+
               ADD 1 TO W-CONTLIN
               ADD SORT-SALARIO-1 TO W-TOTAL-EMPRESA
+              ADD SORT-SALARIO-1 TO W-TOTAL-CENTCUS
+              ADD W-ENCARGOS     TO W-TOTAL-EMPRESA-ENCAR
+              ADD W-ENCARGOS     TO W-TOTAL-CENTCUS-ENCAR
 	      MOVE SORT-EMPRESA-1 TO W-EMPRESA-ANTERIOR
            END-PERFORM.
 
            IF W-CONTLIN <> 800
+	       SET FIM-CENTCUS TO TRUE
+	       IF W-OPC-CLASSIFICACAO = 3
+	          PERFORM TESTA-QUEBRA-CENTCUS
+	       END-IF
 	       MOVE SPACES TO W-LINHA-DETALHE
 	       MOVE '*** TOTAL empresa: ' TO W-NOMEFUN-DET
                MOVE W-EMPRESA-ANTERIOR TO W-CENTCUS-DET
 	       MOVE W-TOTAL-EMPRESA TO W-SALARIO-DET
 	       ADD W-TOTAL-EMPRESA TO W-TOT-SALARIO
+               MOVE W-TOTAL-EMPRESA-ENCAR TO W-ENCARGOS-DET
+               ADD W-TOTAL-EMPRESA-ENCAR TO W-TOT-ENCARGOS
                WRITE PRINTF-R FROM W-LINHA-DETALHE AFTER 1
+               PERFORM GRAVA-CHECKPT
 	       SET FIM-EMPRESA TO FALSE
               PERFORM TESTA-QUEBRA-PAGINA
               MOVE SPACES TO W-LINHA-DETALHE
               MOVE '*** TOTAL GERAL' TO W-NOMEFUN-DET
               MOVE W-TOT-SALARIO TO W-SALARIO-DET
+              MOVE W-TOT-ENCARGOS TO W-ENCARGOS-DET
               WRITE PRINTF-R FROM W-LINHA-DETALHE AFTER 2
            END-IF.
 
+           MOVE 'PRG11B' TO CKPT-CHAVE-1
+           READ CHECKPT
+           IF VALID-CHECKPT
+              MOVE 0 TO CKPT-EMPRESA-1 CKPT-NROPAGI-1
+              REWRITE CKPT-REGISTR-1
+           END-IF.
+
+       TESTA-QUEBRA-CENTCUS.
+           IF FIM-CENTCUS
+              MOVE SPACES TO W-LINHA-DETALHE
+              MOVE '*** TOTAL C.Custo: ' TO W-NOMEFUN-DET
+              MOVE W-CENTCUS-ANTERIOR TO W-CENTCUS-DET
+              MOVE W-TOTAL-CENTCUS TO W-SALARIO-DET
+              MOVE W-TOTAL-CENTCUS-ENCAR TO W-ENCARGOS-DET
+              WRITE PRINTF-R FROM W-LINHA-DETALHE AFTER 1
+              ADD 1 TO W-CONTLIN
+              MOVE 0 TO W-TOTAL-CENTCUS
+              MOVE 0 TO W-TOTAL-CENTCUS-ENCAR
+              MOVE SORT-CENTCUS-1 TO W-CENTCUS-ANTERIOR
+              SET FIM-CENTCUS TO FALSE
+           END-IF.
+
        TESTA-QUEBRA-PAGINA.
-           IF W-CONTLIN > 64
+           IF W-CONTLIN > W-LINPAGINA-EDIT
 	      IF FIM-EMPRESA
 	           MOVE SPACES TO W-LINHA-DETALHE
 		   MOVE  '*** TOTAL empresa: '  TO W-NOMEFUN-DET
                    MOVE W-TOTAL-EMPRESA TO W-SALARIO-DET
 		   ADD W-TOTAL-EMPRESA TO W-TOT-SALARIO
+                   MOVE W-TOTAL-EMPRESA-ENCAR TO W-ENCARGOS-DET
+                   ADD W-TOTAL-EMPRESA-ENCAR TO W-TOT-ENCARGOS
                    WRITE PRINTF-R FROM W-LINHA-DETALHE AFTER 1
+                   PERFORM GRAVA-CHECKPT
                END-IF
 
               PERFORM IMPRIME-CABECALHO
@@ -432,12 +881,40 @@
 
            MOVE 3 TO W-CONTLIN.
 
+       GRAVA-CHECKPT.
+           MOVE 'PRG11B'         TO CKPT-CHAVE-1
+
+           READ CHECKPT
+
+           MOVE W-EMPRESA-ANTERIOR TO CKPT-EMPRESA-1
+           MOVE W-NROPAGI          TO CKPT-NROPAGI-1
+           ACCEPT CKPT-DATASIS-1 FROM CENTURY-DATE
+
+           IF VALID-CHECKPT
+              REWRITE CKPT-REGISTR-1
+           ELSE
+              WRITE CKPT-REGISTR-1
+           END-IF
+           IF NOT VALID-CHECKPT
+              PERFORM ERRO-ARQUIVO
+           END-IF.
+
        ERRO-ARQUIVO.
            CALL "C$RERR" USING WS-EXTEND-STATUS
            MOVE WS-EXTEND-STATUS(1:2) TO W-FSTATUS
            MOVE WS-EXTEND-STATUS(3:)  TO W-EXTSTAT
            CALL "C$RERRNAME" USING W-ARQUIVO.
 
+           IF ERRLOG-ABERTO
+              INITIALIZE ERRL-REGISTR-1
+              ACCEPT ERRL-DATA-1 FROM CENTURY-DATE
+              ACCEPT ERRL-HORA-1 FROM TIME
+              MOVE 'PRG11B'   TO ERRL-PROGRAMA-1
+              MOVE W-ARQUIVO  TO ERRL-ARQUIVO-1
+              MOVE W-FSTATUS  TO ERRL-STATUS-1
+              WRITE ERRL-REGISTR-1
+           END-IF.
+
            INITIALIZE CA-MESSAGE-LINK
            MOVE W-FSTATUS TO CA-MESSAGE-ID CONVERT
            MOVE W-ARQUIVO TO CA-ERR-FILE
