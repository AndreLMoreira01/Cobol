@@ -0,0 +1,17 @@
+      *-----------------------------------------------------------------
+      * tabpr.fd  -  FD da tabela de produtos (TABPR)
+      *-----------------------------------------------------------------
+       FD  TABPR  LABEL RECORD IS STANDARD.
+
+       01  TDES-REGISTR-1.
+           03  TDES-RECORDK-1.
+               05 TDES-EMPRESA-1         PIC  9(03).
+               05 TDES-CODIGO-1          PIC  X(10).
+           03  TDES-DESC-1             PIC  X(50).
+           03  TDES-PRECO-1             PIC  9(09)V99.
+           03  TDES-DMAX-1             PIC  9(09)V99.
+           03  TDES-ESTOQM-1             PIC  9(09)V99.
+           03  TDES-OPERADOR-1           PIC  X(10).
+           03  TDES-STATUS-1             PIC  X(01).
+               88 TDES-ATIVO             VALUE 'A'.
+               88 TDES-INATIVO           VALUE 'I'.
