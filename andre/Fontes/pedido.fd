@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------------
+      * pedido.fd  -  FD do arquivo de pedidos de venda
+      *-----------------------------------------------------------------
+       FD  PEDIDO  LABEL RECORD IS STANDARD.
+
+       01  TPED-REGISTR-1.
+           03  TPED-RECORDK-1.
+               05 TPED-EMPRESA-1         PIC  9(03).
+               05 TPED-CODIGO-1          PIC  X(10).
+               05 TPED-NROPED-1          PIC  9(06).
+           03  TPED-QUANTIDADE-1         PIC  9(09)V99.
+           03  TPED-PRECO-1              PIC  9(09)V99.
+           03  TPED-DESCONTO-1           PIC  9(03)V99.
+           03  TPED-DATAPED-1            PIC  9(08).
+           03  TPED-OPERADOR-1           PIC  X(10).
