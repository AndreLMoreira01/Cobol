@@ -11,25 +11,54 @@
        FILE-CONTROL.
 
            copy "cademp.sl".
+           copy "auditlog.sl".
+           copy "errlog.sl".
 
        DATA DIVISION.
        FILE SECTION.
 
            copy "cademp.fd".
+           copy "auditlog.fd".
+           copy "errlog.fd".
 
        WORKING-STORAGE SECTION.
        77  SMALL-FONT                     HANDLE.
        78  EXCEPTION-GRAVAR               VALUE 02.
        78  EXCEPTION-EXCLUIR              VALUE 03.
        78  EXCEPTION-LER                  VALUE 04.
+       78  EXCEPTION-BUSCAR               VALUE 05.
+       78  ID-LISTA-EMPRESAS              VALUE 20.
 
        01  CAMPOS-W.
            03  STAT-CADEMP                PIC  X(02).
                88 VALID-CADEMP            VALUE '00' THRU '09'.
+           03  STAT-AUDITLOG              PIC  X(02).
+               88 VALID-AUDITLOG          VALUE '00' THRU '09'.
+           03  STAT-ACHOU                 PIC  X(01).
+               88 ACHOU-NOME              VALUE 'S' FALSE 'N'.
+           03  STAT-ERRLOG                PIC  X(02).
+               88 VALID-ERRLOG            VALUE '00' THRU '09'.
+           03  STAT-ERRLOG-ABERTO         PIC  X(01) VALUE 'N'.
+               88 ERRLOG-ABERTO           VALUE 'S' FALSE 'N'.
 
            03  CAMPOS-TELA-W.
                05 W-CODEMP-EDIT           PIC  9(003).
-               05 W-NOMEEMP-EDIT          PIC  X(010).
+               05 W-NOMEEMP-EDIT          PIC  X(060).
+
+           03  CAMPOS-AUDITLOG-W.
+               05 W-ANTES-DEMP            PIC  X(100).
+               05 W-OPERADOR-ID           PIC  X(10).
+
+           03  CAMPOS-BUSCA-W.
+               05 W-BUSCA-NOME-EDIT       PIC  X(060).
+               05 W-BUSCA-LEN             PIC  9(02) VALUE 0.
+               05 W-NOME-LEN              PIC  9(02) VALUE 0.
+               05 W-POS                   PIC  9(02) VALUE 0.
+               05 W-LISTA-QTDE            PIC  9(02) VALUE 0.
+               05 W-LISTA-SEL             PIC  9(02) VALUE 0.
+               05 W-LISTA-EMPRESAS        PIC  X(70)
+                                          OCCURS 1 TO 50 TIMES
+                                          DEPENDING ON W-LISTA-QTDE.
 
        01  CAMPOS-ERRO-ARQUIVO-W.
            03  WS-EXTEND-STATUS           PIC  X(10).
@@ -37,6 +66,10 @@
            03  W-EXTSTAT                  PIC  X(08).
            03  W-ARQUIVO                  PIC  X(150).
 
+       01  CAMPOS-RETRY-LOCK-W.
+           03  W-TENTATIVAS-LOCK          PIC  9(02) VALUE 0.
+           03  W-SLEEP-SEGUNDOS           PIC  9(04) COMP VALUE 1.
+
        01  CAMPOS-CONTROLE-TELA-GRAFICA.
            03  EVENT-STATUS IS SPECIAL-NAMES EVENT STATUS.
                05 EVENT-TYPE              PIC X(4) COMP-X.
@@ -98,7 +131,7 @@
                           TRANSPARENT.
 
            03 ENTRY-FIELD USING W-NOMEEMP-EDIT
-                          SIZE 12
+                          SIZE 60
                           LINE 08
                           COL 30
                           3-D
@@ -106,23 +139,56 @@
                           AUTO
                           ID 5
                           FONT SMALL-FONT.
-     
+
+           03 LABEL       LINE 10
+                          COL 05
+                          TITLE "Buscar por Nome"
+                          ID 16
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-BUSCA-NOME-EDIT
+                          SIZE 40
+                          LINE 10
+                          COL 30
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 17
+                          FONT SMALL-FONT.
+
+           03 PUSH-BUTTON TITLE "B&uscar"
+                          LINE 10
+                          COL 72
+                          SIZE 12
+                          ID 18
+                          EXCEPTION-VALUE EXCEPTION-BUSCAR.
+
+           03 LIST-BOX    USING W-LISTA-EMPRESAS (W-LISTA-SEL)
+                          LINE 12
+                          COL 05
+                          LINES 08
+                          SIZE 84
+                          3-D
+                          ID ID-LISTA-EMPRESAS
+                          FONT SMALL-FONT
+                          NOTIFY.
+
            03 PUSH-BUTTON TITLE "&Gravar"
-                          LINE 14,5
+                          LINE 21
                           COL 05
                           SIZE 12
                           ID 6
                           EXCEPTION-VALUE EXCEPTION-GRAVAR.
 
            03 PUSH-BUTTON TITLE "&Excluir"
-                          LINE 14,5
+                          LINE 21
                           COL 20
                           SIZE 12
                           ID 15
                           EXCEPTION-VALUE EXCEPTION-EXCLUIR.
 
            03 PUSH-BUTTON TITLE "&Sair"
-                          LINE 14,5
+                          LINE 21
                           COL 35
                           SIZE 12
                           SELF-ACT
@@ -131,6 +197,11 @@
 
        PROCEDURE DIVISION.
        INICIO.
+           OPEN EXTEND ERRLOG
+           IF VALID-ERRLOG
+              SET ERRLOG-ABERTO TO TRUE
+           END-IF.
+
            OPEN I-O CADEMP
            IF STAT-CADEMP = '35'
               PERFORM PERGUNTA-INICIALIZA
@@ -140,10 +211,17 @@
            IF NOT VALID-CADEMP
               PERFORM ERRO-ARQUIVO.
 
+           OPEN EXTEND AUDITLOG
+           IF NOT VALID-AUDITLOG
+              PERFORM ERRO-ARQUIVO.
+
+           DISPLAY "USERNAME" UPON ENVIRONMENT-NAME.
+           ACCEPT  W-OPERADOR-ID FROM ENVIRONMENT-VALUE.
+
            ACCEPT SMALL-FONT FROM STANDARD OBJECT "SMALL-FONT".
            
            DISPLAY FLOATING GRAPHICAL WINDOW
-                            SIZE 95 LINES 16,5
+                            SIZE 95 LINES 23,5
                             CONTROL FONT SMALL-FONT
                             COLOR 257
                             TITLE "Manuten��o de Empresas"
@@ -155,14 +233,30 @@
 
            DISPLAY TELA-PRINCIPAL.
 
+           PERFORM CONFIGURA-TECLAS.
+
            PERFORM TEST AFTER UNTIL TECLOU-ESC
               ACCEPT TELA-PRINCIPAL
                      ON EXCEPTION PERFORM TRATA-EXCEPTION-TELA-PRINCIPAL
               END-ACCEPT
            END-PERFORM.
 
+       CONFIGURA-TECLAS.
+           SET ENVIRONMENT "KEYSTROKE" TO "Exception=1001 ^X"
+           SET ENVIRONMENT "KEYSTROKE" TO "Exception=1002 ^C"
+           SET ENVIRONMENT "KEYSTROKE" TO "Exception=1003 ^V"
+           SET ENVIRONMENT "KEYSTROKE" TO "Exception=1004 ^Z"
+           SET EXCEPTION VALUES 1001 TO CUT-SELECTION
+           SET EXCEPTION VALUES 1002 TO COPY-SELECTION
+           SET EXCEPTION VALUES 1003 TO PASTE-SELECTION
+           SET EXCEPTION VALUES 1004 TO UNDO.
+
        FIM.
            CLOSE CADEMP.
+           CLOSE AUDITLOG.
+           IF ERRLOG-ABERTO
+              CLOSE ERRLOG
+           END-IF.
 
            CLOSE WINDOW JANELA-PROGRAMA.
 
@@ -174,6 +268,11 @@
               SET TECLOU-ESC TO TRUE
               EXIT PARAGRAPH.
 
+           IF EVENT-TYPE = CMD-SELECTED AND
+              EVENT-CONTROL-ID = ID-LISTA-EMPRESAS
+              PERFORM ROTINA-SELECIONAR-LISTA
+              EXIT PARAGRAPH.
+
            EVALUATE TECLA-ESCAPE
              WHEN EXCEPTION-GRAVAR
                   PERFORM ROTINA-GRAVAR
@@ -181,6 +280,8 @@
                   PERFORM ROTINA-EXCLUIR
              WHEN EXCEPTION-LER
                   PERFORM ROTINA-LER
+             WHEN EXCEPTION-BUSCAR
+                  PERFORM ROTINA-BUSCAR
            END-EVALUATE.
 
        ROTINA-GRAVAR.
@@ -208,7 +309,15 @@
               IF NOT VALID-CADEMP
                  PERFORM ERRO-ARQUIVO.
 
+           IF STAT-CADEMP = '23'
+              MOVE SPACES TO W-ANTES-DEMP
+              SET DEMP-ATIVO TO TRUE
+           ELSE
+              MOVE DEMP-REGISTR-1 TO W-ANTES-DEMP
+           END-IF.
+
            MOVE W-NOMEEMP-EDIT TO DEMP-NOMEEMP-1
+           MOVE W-OPERADOR-ID  TO DEMP-OPERADOR-1
 
            INITIALIZE CA-MESSAGE-LINK
 
@@ -223,6 +332,13 @@
            IF NOT VALID-CADEMP
               PERFORM ERRO-ARQUIVO.
 
+           MOVE DEMP-CODEMP-1  TO AUDIT-CHAVE-1
+           MOVE 'CADEMP'       TO AUDIT-ARQUIVO-1
+           MOVE W-ANTES-DEMP   TO AUDIT-ANTES-1
+           MOVE DEMP-REGISTR-1 TO AUDIT-DEPOIS-1
+           SET AUDIT-GRAVACAO TO TRUE
+           PERFORM GRAVA-AUDITLOG
+
            PERFORM MOSTRA-MSG-MENSAGEM.
 
        ROTINA-EXCLUIR.
@@ -245,12 +361,23 @@
            CALL 'CAMESSAG'
            CANCEL 'CAMESSAG'
            IF CA-MESSAGE-RESP = 1
-              DELETE CADEMP
+              MOVE DEMP-REGISTR-1 TO W-ANTES-DEMP
+
+              SET DEMP-INATIVO TO TRUE
+              REWRITE DEMP-REGISTR-1
               IF NOT VALID-CADEMP
                  PERFORM ERRO-ARQUIVO
               END-IF
+
+              MOVE DEMP-CODEMP-1  TO AUDIT-CHAVE-1
+              MOVE 'CADEMP'       TO AUDIT-ARQUIVO-1
+              MOVE W-ANTES-DEMP   TO AUDIT-ANTES-1
+              MOVE DEMP-REGISTR-1 TO AUDIT-DEPOIS-1
+              SET AUDIT-EXCLUSAO TO TRUE
+              PERFORM GRAVA-AUDITLOG
+
               INITIALIZE CA-MESSAGE-LINK
-              MOVE 'Registro exclu�do.' TO CA-MESSAGE-1
+              MOVE 'Registro inativado.' TO CA-MESSAGE-1
               PERFORM MOSTRA-MSG-MENSAGEM
 
               INITIALIZE CAMPOS-TELA-W
@@ -263,7 +390,15 @@
 
            INITIALIZE        DEMP-REGISTR-1
            MOVE W-CODEMP-EDIT TO DEMP-CODEMP-1
-           READ CADEMP
+           MOVE 0 TO W-TENTATIVAS-LOCK
+           PERFORM UNTIL W-TENTATIVAS-LOCK > 5
+              READ CADEMP
+              IF STAT-CADEMP <> '99'
+                 EXIT PERFORM
+              END-IF
+              ADD 1 TO W-TENTATIVAS-LOCK
+              CALL "C$SLEEP" USING W-SLEEP-SEGUNDOS
+           END-PERFORM
            IF STAT-CADEMP = '99'
               INITIALIZE CA-MESSAGE-LINK
               MOVE 'Registro bloqueado.' TO CA-MESSAGE-1
@@ -279,14 +414,138 @@
 
            MOVE DEMP-NOMEEMP-1 TO W-NOMEEMP-EDIT
 
+           IF DEMP-INATIVO
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Empresa inativa.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ATENCAO
+           END-IF.
+
+           DISPLAY TELA-PRINCIPAL.
+
+       ROTINA-BUSCAR.
+           PERFORM ACHA-TAMANHO-BUSCA
+
+           MOVE 1 TO W-LISTA-QTDE
+           MOVE SPACES TO W-LISTA-EMPRESAS (W-LISTA-QTDE)
+
+           MOVE 0 TO DEMP-CODEMP-1
+           START CADEMP KEY >= DEMP-CODEMP-1
+           IF VALID-CADEMP
+              PERFORM UNTIL 1 = 2
+                 READ CADEMP NEXT RECORD AT END
+                      EXIT PERFORM
+                 END-READ
+                 IF NOT VALID-CADEMP
+                    EXIT PERFORM
+                 END-IF
+
+                 IF DEMP-INATIVO
+                    EXIT PERFORM CYCLE
+                 END-IF
+
+                 PERFORM ACHA-TAMANHO-NOME
+                 PERFORM NOME-CONTEM-BUSCA
+                 IF ACHOU-NOME AND W-LISTA-QTDE < 50
+                    STRING DEMP-CODEMP-1   DELIMITED BY SIZE
+                           ' - '           DELIMITED BY SIZE
+                           DEMP-NOMEEMP-1  DELIMITED BY SIZE
+                      INTO W-LISTA-EMPRESAS (W-LISTA-QTDE)
+                    END-STRING
+                    ADD 1 TO W-LISTA-QTDE
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+           IF W-LISTA-QTDE > 1
+              SUBTRACT 1 FROM W-LISTA-QTDE
+           ELSE
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Nenhuma empresa encontrada.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-MENSAGEM
+           END-IF.
+
+           MOVE 1 TO W-LISTA-SEL
+
+           DISPLAY TELA-PRINCIPAL.
+
+       ROTINA-SELECIONAR-LISTA.
+           IF W-LISTA-SEL = 0 OR W-LISTA-SEL > W-LISTA-QTDE
+              EXIT PARAGRAPH.
+
+           MOVE W-LISTA-EMPRESAS (W-LISTA-SEL) (1:3) TO W-CODEMP-EDIT
+
+           INITIALIZE        DEMP-REGISTR-1
+           MOVE W-CODEMP-EDIT TO DEMP-CODEMP-1
+           READ CADEMP
+           IF NOT VALID-CADEMP
+              PERFORM ERRO-ARQUIVO.
+
+           MOVE DEMP-NOMEEMP-1 TO W-NOMEEMP-EDIT
+
            DISPLAY TELA-PRINCIPAL.
 
+       ACHA-TAMANHO-BUSCA.
+           MOVE 60 TO W-BUSCA-LEN
+           PERFORM UNTIL W-BUSCA-LEN = 0
+              IF W-BUSCA-NOME-EDIT (W-BUSCA-LEN:1) <> SPACE
+                 EXIT PERFORM
+              END-IF
+              SUBTRACT 1 FROM W-BUSCA-LEN
+           END-PERFORM.
+
+       ACHA-TAMANHO-NOME.
+           MOVE 60 TO W-NOME-LEN
+           PERFORM UNTIL W-NOME-LEN = 0
+              IF DEMP-NOMEEMP-1 (W-NOME-LEN:1) <> SPACE
+                 EXIT PERFORM
+              END-IF
+              SUBTRACT 1 FROM W-NOME-LEN
+           END-PERFORM.
+
+       NOME-CONTEM-BUSCA.
+           SET ACHOU-NOME TO FALSE
+
+           IF W-BUSCA-LEN = 0
+              SET ACHOU-NOME TO TRUE
+              EXIT PARAGRAPH.
+
+           MOVE 1 TO W-POS
+           PERFORM UNTIL ACHOU-NOME OR
+                         W-POS > (W-NOME-LEN - W-BUSCA-LEN + 1)
+              IF DEMP-NOMEEMP-1 (W-POS:W-BUSCA-LEN) =
+                 W-BUSCA-NOME-EDIT (1:W-BUSCA-LEN)
+                 SET ACHOU-NOME TO TRUE
+              END-IF
+              ADD 1 TO W-POS
+           END-PERFORM.
+
+       GRAVA-AUDITLOG.
+           ACCEPT AUDIT-DATA-1 FROM CENTURY-DATE
+           ACCEPT AUDIT-HORA-1 FROM TIME
+           MOVE W-OPERADOR-ID TO AUDIT-OPERADOR-1
+           MOVE 'EMPRESA'     TO AUDIT-PROGRAMA-1
+
+           WRITE AUDIT-REGISTR-1
+           IF NOT VALID-AUDITLOG
+              PERFORM ERRO-ARQUIVO
+           END-IF.
+
        ERRO-ARQUIVO.
            CALL "C$RERR" USING WS-EXTEND-STATUS
            MOVE WS-EXTEND-STATUS(1:2) TO W-FSTATUS
            MOVE WS-EXTEND-STATUS(3:)  TO W-EXTSTAT
            CALL "C$RERRNAME" USING W-ARQUIVO.
 
+           IF ERRLOG-ABERTO
+              INITIALIZE ERRL-REGISTR-1
+              ACCEPT ERRL-DATA-1 FROM CENTURY-DATE
+              ACCEPT ERRL-HORA-1 FROM TIME
+              MOVE 'EMPRESA'  TO ERRL-PROGRAMA-1
+              MOVE W-ARQUIVO  TO ERRL-ARQUIVO-1
+              MOVE W-FSTATUS  TO ERRL-STATUS-1
+              WRITE ERRL-REGISTR-1
+           END-IF.
+
            INITIALIZE CA-MESSAGE-LINK
            MOVE W-FSTATUS TO CA-MESSAGE-ID CONVERT
            MOVE W-ARQUIVO TO CA-ERR-FILE
