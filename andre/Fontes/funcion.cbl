@@ -0,0 +1,453 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    FUNCION.
+       AUTHOR.        ANDRE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           copy "cadfun.sl".
+           copy "errlog.sl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           copy "cadfun.fd".
+           copy "errlog.fd".
+
+       WORKING-STORAGE SECTION.
+       77  SMALL-FONT                     HANDLE.
+       78  EXCEPTION-GRAVAR               VALUE 02.
+       78  EXCEPTION-EXCLUIR              VALUE 03.
+       78  EXCEPTION-LER                  VALUE 04.
+
+       01  CAMPOS-W.
+           03  STAT-CADFUN                PIC  X(02).
+               88 VALID-CADFUN            VALUE '00' THRU '09'.
+           03  STAT-ERRLOG                PIC  X(02).
+               88 VALID-ERRLOG            VALUE '00' THRU '09'.
+           03  STAT-ERRLOG-ABERTO         PIC  X(01) VALUE 'N'.
+               88 ERRLOG-ABERTO           VALUE 'S' FALSE 'N'.
+
+           03  CAMPOS-TELA-W.
+               05 W-EMPRESA-EDIT          PIC  9(003).
+               05 W-CODFUNC-EDIT          PIC  9(006).
+               05 W-NOMEFUN-EDIT          PIC  X(060).
+               05 W-CENTCUS-EDIT          PIC  9(006).
+               05 W-DATADMI-EDIT          PIC  9(008).
+               05 W-SALARIO-EDIT          PIC  ZZ.ZZZ.ZZZ.ZZ9,99.
+               05 W-DATADMS-EDIT          PIC  9(008).
+
+               05 W-SALARIO               PIC  9(011)V99.
+
+       01  CAMPOS-ERRO-ARQUIVO-W.
+           03  WS-EXTEND-STATUS           PIC  X(10).
+           03  W-FSTATUS                  PIC  X(02).
+           03  W-EXTSTAT                  PIC  X(08).
+           03  W-ARQUIVO                  PIC  X(150).
+
+       01  CAMPOS-CONTROLE-TELA-GRAFICA.
+           03  EVENT-STATUS IS SPECIAL-NAMES EVENT STATUS.
+               05 EVENT-TYPE              PIC X(4) COMP-X.
+                  88 CA-CMD-CLOSE         VALUE 1.
+                  88 CA-CMD-TABCHANGED    VALUE 7.
+               05 EVENT-WINDOW-HANDLE     HANDLE OF WINDOW.
+               05 EVENT-CONTROL-HANDLE    HANDLE.
+               05 EVENT-CONTROL-ID        PIC XX COMP-X.
+               05 EVENT-DATA-1            SIGNED-SHORT.
+               05 EVENT-DATA-2            SIGNED-LONG.
+               05 EVENT-ACTION            PIC X COMP-X.
+
+           03  TECLA-ESCAPE IS SPECIAL-NAMES CRT STATUS
+                                          PIC 9(4) VALUE 0.
+               88 TECLOU-ESC              VALUE 27.
+
+           03  W-SCREEN-CONTROL IS SPECIAL-NAMES SCREEN CONTROL.
+               05 W-ACCEPT-CONTROL        PIC 9.
+               05 W-CONTROL-VALUE         PIC 999.
+               05 W-CONTROL-HANDLE        USAGE HANDLE.
+               05 W-CONTROL-ID            PIC X(2) COMP-X.
+
+       01  JANELA-PROGRAMA                PIC X(10).
+
+           COPY "MAINRTN.MSG".
+           COPY "ACUGUI.DEF".
+
+       LINKAGE SECTION.
+
+       SCREEN SECTION.
+       01  TELA-PRINCIPAL.
+           03 LABEL       LINE 06
+                          COL 05
+                          TITLE "Empresa"
+                          ID 1
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-EMPRESA-EDIT
+                          LINE 06
+                          COL 30
+                          SIZE 12
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 2
+                          FONT SMALL-FONT.
+
+           03 LABEL       LINE 07
+                          COL 05
+                          TITLE "C�digo do Funcion�rio"
+                          ID 3
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-CODFUNC-EDIT
+                          LINE 07
+                          COL 30
+                          SIZE 12
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 4
+                          FONT SMALL-FONT.
+
+           03 PUSH-BUTTON TITLE "&Ler o arquivo"
+                          LINE 08
+                          COL 50
+                          SIZE 12
+                          ID 5
+                          EXCEPTION-VALUE EXCEPTION-LER.
+
+           03 LABEL       LINE 09
+                          COL 05
+                          TITLE "Nome do Funcion�rio"
+                          ID 6
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-NOMEFUN-EDIT
+                          SIZE 60
+                          LINE 09
+                          COL 30
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 7
+                          FONT SMALL-FONT.
+
+           03 LABEL       LINE 11
+                          COL 05
+                          TITLE "Centro de Custo"
+                          ID 8
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-CENTCUS-EDIT
+                          LINE 11
+                          COL 30
+                          SIZE 12
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 9
+                          FONT SMALL-FONT.
+
+           03 LABEL       LINE 13
+                          COL 05
+                          TITLE "Data de Admiss�o"
+                          ID 10
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-DATADMI-EDIT
+                          LINE 13
+                          COL 30
+                          SIZE 12
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 11
+                          FONT SMALL-FONT.
+
+           03 LABEL       LINE 15
+                          COL 05
+                          TITLE "Sal�rio"
+                          ID 12
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-SALARIO-EDIT
+                          LINE 15
+                          COL 30
+                          SIZE 16
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 13
+                          FONT SMALL-FONT.
+
+           03 LABEL       LINE 17
+                          COL 05
+                          TITLE "Data de Demiss�o"
+                          ID 17
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-DATADMS-EDIT
+                          LINE 17
+                          COL 30
+                          SIZE 12
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 18
+                          FONT SMALL-FONT.
+
+           03 PUSH-BUTTON TITLE "&Gravar"
+                          LINE 19
+                          COL 05
+                          SIZE 12
+                          ID 14
+                          EXCEPTION-VALUE EXCEPTION-GRAVAR.
+
+           03 PUSH-BUTTON TITLE "&Excluir"
+                          LINE 19
+                          COL 20
+                          SIZE 12
+                          ID 15
+                          EXCEPTION-VALUE EXCEPTION-EXCLUIR.
+
+           03 PUSH-BUTTON TITLE "&Sair"
+                          LINE 19
+                          COL 35
+                          SIZE 12
+                          SELF-ACT
+                          ID 16
+                          EXCEPTION-VALUE 27.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN EXTEND ERRLOG
+           IF VALID-ERRLOG
+              SET ERRLOG-ABERTO TO TRUE
+           END-IF.
+
+           OPEN I-O CADFUN
+           IF STAT-CADFUN = '35'
+              PERFORM PERGUNTA-INICIALIZA
+              OPEN OUTPUT CADFUN
+              CLOSE CADFUN
+              OPEN I-O CADFUN.
+           IF NOT VALID-CADFUN
+              PERFORM ERRO-ARQUIVO.
+
+           ACCEPT SMALL-FONT FROM STANDARD OBJECT "SMALL-FONT".
+
+           DISPLAY FLOATING GRAPHICAL WINDOW
+                            SIZE 95 LINES 21,5
+                            CONTROL FONT SMALL-FONT
+                            COLOR 257
+                            TITLE "Manuten��o de Funcion�rios"
+                            NO SCROLL
+                            SYSTEM MENU
+                            AUTO-RESIZE
+                            BACKGROUND-LOW
+                            HANDLE JANELA-PROGRAMA.
+
+           DISPLAY TELA-PRINCIPAL.
+
+           PERFORM TEST AFTER UNTIL TECLOU-ESC
+              ACCEPT TELA-PRINCIPAL
+                     ON EXCEPTION PERFORM TRATA-EXCEPTION-TELA-PRINCIPAL
+              END-ACCEPT
+           END-PERFORM.
+
+       FIM.
+           CLOSE CADFUN.
+           IF ERRLOG-ABERTO
+              CLOSE ERRLOG
+           END-IF.
+
+           CLOSE WINDOW JANELA-PROGRAMA.
+
+           EXIT PROGRAM
+           STOP RUN.
+
+       TRATA-EXCEPTION-TELA-PRINCIPAL.
+           IF EVENT-TYPE = CMD-CLOSE
+              SET TECLOU-ESC TO TRUE
+              EXIT PARAGRAPH.
+
+           EVALUATE TECLA-ESCAPE
+             WHEN EXCEPTION-GRAVAR
+                  PERFORM ROTINA-GRAVAR
+             WHEN EXCEPTION-EXCLUIR
+                  PERFORM ROTINA-EXCLUIR
+             WHEN EXCEPTION-LER
+                  PERFORM ROTINA-LER
+           END-EVALUATE.
+
+       ROTINA-GRAVAR.
+           IF W-EMPRESA-EDIT = 0 OR W-CODFUNC-EDIT = 0
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Funcion�rio inv�lido.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              MOVE 4 TO W-ACCEPT-CONTROL
+              MOVE 2 TO W-CONTROL-ID
+              EXIT PARAGRAPH.
+
+           IF W-NOMEFUN-EDIT = SPACES
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'O nome do Funcion�rio � obrigat�rio.'
+                                       TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              EXIT PARAGRAPH.
+
+           INITIALIZE             DFUN-REGISTR-1
+           MOVE W-EMPRESA-EDIT TO DFUN-EMPRESA-1
+           MOVE W-CODFUNC-EDIT TO DFUN-CODFUNC-1
+           READ CADFUN
+           IF STAT-CADFUN = '23'
+              INITIALIZE             DFUN-REGISTR-1
+              MOVE W-EMPRESA-EDIT TO DFUN-EMPRESA-1
+              MOVE W-CODFUNC-EDIT TO DFUN-CODFUNC-1
+           ELSE
+              IF NOT VALID-CADFUN
+                 PERFORM ERRO-ARQUIVO.
+
+           MOVE W-NOMEFUN-EDIT TO DFUN-NOMEFUN-1
+           MOVE W-CENTCUS-EDIT TO DFUN-CENTCUS-1
+           MOVE W-DATADMI-EDIT TO DFUN-DATADMI-1
+           MOVE W-SALARIO-EDIT TO W-SALARIO
+           MOVE W-SALARIO      TO DFUN-SALARIO-1
+           MOVE W-DATADMS-EDIT TO DFUN-DATADMS-1
+
+           INITIALIZE CA-MESSAGE-LINK
+
+           IF STAT-CADFUN = '23'
+              WRITE DFUN-REGISTR-1
+              MOVE 'Registro gravado.' TO CA-MESSAGE-1
+           ELSE
+              REWRITE DFUN-REGISTR-1
+              MOVE 'Registro regravado.' TO CA-MESSAGE-1
+           END-IF.
+
+           IF NOT VALID-CADFUN
+              PERFORM ERRO-ARQUIVO.
+
+           PERFORM MOSTRA-MSG-MENSAGEM.
+
+       ROTINA-EXCLUIR.
+           INITIALIZE             DFUN-REGISTR-1
+           MOVE W-EMPRESA-EDIT TO DFUN-EMPRESA-1
+           MOVE W-CODFUNC-EDIT TO DFUN-CODFUNC-1
+           READ CADFUN
+           IF STAT-CADFUN = '23'
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Funcion�rio n�o cadastrado.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-MENSAGEM
+              EXIT PARAGRAPH
+           ELSE
+              IF NOT VALID-CADFUN
+                 PERFORM ERRO-ARQUIVO.
+
+           INITIALIZE CA-MESSAGE-LINK
+           MOVE 3 TO CA-MESSAGE-TYPE
+           MOVE 22 TO CA-MESSAGE-RESP
+           MOVE 'Deseja realmente excluir o registro?' TO CA-MESSAGE-1
+           CALL 'CAMESSAG'
+           CANCEL 'CAMESSAG'
+           IF CA-MESSAGE-RESP = 1
+              DELETE CADFUN
+              IF NOT VALID-CADFUN
+                 PERFORM ERRO-ARQUIVO
+              END-IF
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Registro exclu�do.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-MENSAGEM
+
+              INITIALIZE CAMPOS-TELA-W
+              DISPLAY TELA-PRINCIPAL
+           END-IF.
+
+       ROTINA-LER.
+           IF EVENT-TYPE <> CMD-GOTO AND CMD-CLICKED
+              EXIT PARAGRAPH.
+
+           INITIALIZE        DFUN-REGISTR-1
+           MOVE W-EMPRESA-EDIT TO DFUN-EMPRESA-1
+           MOVE W-CODFUNC-EDIT TO DFUN-CODFUNC-1
+           READ CADFUN
+           IF STAT-CADFUN = '99'
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Registro bloqueado.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ATENCAO
+              EXIT PARAGRAPH.
+           IF STAT-CADFUN = '23'
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Funcion�rio n�o cadastrado.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-MENSAGEM
+           ELSE
+              IF NOT VALID-CADFUN
+                 PERFORM ERRO-ARQUIVO.
+
+           MOVE DFUN-NOMEFUN-1 TO W-NOMEFUN-EDIT
+           MOVE DFUN-CENTCUS-1 TO W-CENTCUS-EDIT
+           MOVE DFUN-DATADMI-1 TO W-DATADMI-EDIT
+           MOVE DFUN-SALARIO-1 TO W-SALARIO-EDIT
+           MOVE DFUN-DATADMS-1 TO W-DATADMS-EDIT
+
+           DISPLAY TELA-PRINCIPAL.
+
+       ERRO-ARQUIVO.
+           CALL "C$RERR" USING WS-EXTEND-STATUS
+           MOVE WS-EXTEND-STATUS(1:2) TO W-FSTATUS
+           MOVE WS-EXTEND-STATUS(3:)  TO W-EXTSTAT
+           CALL "C$RERRNAME" USING W-ARQUIVO.
+
+           IF ERRLOG-ABERTO
+              INITIALIZE ERRL-REGISTR-1
+              ACCEPT ERRL-DATA-1 FROM CENTURY-DATE
+              ACCEPT ERRL-HORA-1 FROM TIME
+              MOVE 'FUNCION'  TO ERRL-PROGRAMA-1
+              MOVE W-ARQUIVO  TO ERRL-ARQUIVO-1
+              MOVE W-FSTATUS  TO ERRL-STATUS-1
+              WRITE ERRL-REGISTR-1
+           END-IF.
+
+           INITIALIZE CA-MESSAGE-LINK
+           MOVE W-FSTATUS TO CA-MESSAGE-ID CONVERT
+           MOVE W-ARQUIVO TO CA-ERR-FILE
+           MOVE SPACES    TO CA-ERR-BUF
+           MOVE 1 TO CA-MESSAGE-TYPE CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+           PERFORM FIM.
+
+       MOSTRA-MSG-ERRO.
+           MOVE 1 TO CA-MESSAGE-TYPE CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+       MOSTRA-MSG-ATENCAO.
+           MOVE 2 TO CA-MESSAGE-TYPE
+           MOVE 1 TO CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+       MOSTRA-MSG-MENSAGEM.
+           MOVE 3 TO CA-MESSAGE-TYPE
+           MOVE 1 TO CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+       PERGUNTA-INICIALIZA.
+           CALL "C$RERRNAME" USING W-ARQUIVO.
+
+           INITIALIZE CA-MESSAGE-LINK
+           MOVE 'Deseja inicializar o arquivo' TO CA-MESSAGE-1
+           MOVE W-ARQUIVO TO CA-MESSAGE-2
+           MOVE 2 TO CA-MESSAGE-TYPE
+           MOVE 22 TO CA-MESSAGE-RESP
+           CALL 'CAMESSAG'
+           CANCEL 'CAMESSAG'
+           IF CA-MESSAGE-RESP = 2
+              PERFORM ERRO-ARQUIVO.
