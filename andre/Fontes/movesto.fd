@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------------
+      * movesto.fd  -  FD do arquivo de movimentos de estoque
+      *-----------------------------------------------------------------
+       FD  MOVESTO  LABEL RECORD IS STANDARD.
+
+       01  TMOV-REGISTR-1.
+           03  TMOV-RECORDK-1.
+               05 TMOV-EMPRESA-1         PIC  9(03).
+               05 TMOV-CODIGO-1          PIC  X(10).
+               05 TMOV-NROMOV-1          PIC  9(06).
+           03  TMOV-TIPO-1               PIC  X(01).
+               88 TMOV-ENTRADA           VALUE 'E'.
+               88 TMOV-SAIDA             VALUE 'S'.
+           03  TMOV-QUANTIDADE-1         PIC  9(09)V99.
+           03  TMOV-DATAMOV-1            PIC  9(08).
+           03  TMOV-OBS-1                PIC  X(40).
