@@ -0,0 +1,17 @@
+      *-----------------------------------------------------------------
+      * auditlog.fd  -  FD do log de altera��es (AUDITLOG)
+      *-----------------------------------------------------------------
+       FD  AUDITLOG  LABEL RECORD IS STANDARD.
+
+       01  AUDIT-REGISTR-1.
+           03  AUDIT-DATA-1               PIC  9(08).
+           03  AUDIT-HORA-1               PIC  9(08).
+           03  AUDIT-OPERADOR-1           PIC  X(10).
+           03  AUDIT-PROGRAMA-1           PIC  X(08).
+           03  AUDIT-ARQUIVO-1            PIC  X(10).
+           03  AUDIT-OPERACAO-1           PIC  X(01).
+               88 AUDIT-GRAVACAO          VALUE 'G'.
+               88 AUDIT-EXCLUSAO          VALUE 'E'.
+           03  AUDIT-CHAVE-1              PIC  X(20).
+           03  AUDIT-ANTES-1              PIC  X(107).
+           03  AUDIT-DEPOIS-1             PIC  X(107).
