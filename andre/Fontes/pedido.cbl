@@ -0,0 +1,435 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PEDIDO.
+       AUTHOR.        ANDRE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           copy "tabpr.sl".
+           copy "pedido.sl".
+           copy "errlog.sl".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           copy "tabpr.fd".
+           copy "pedido.fd".
+           copy "errlog.fd".
+
+       WORKING-STORAGE SECTION.
+       77  SMALL-FONT                     HANDLE.
+       78  EXCEPTION-GRAVAR               VALUE 02.
+       78  EXCEPTION-LER                  VALUE 04.
+
+       01  CAMPOS-W.
+           03  STAT-TABPR                PIC  X(02).
+               88 VALID-TABPR            VALUE '00' THRU '09'.
+           03  STAT-PEDIDO               PIC  X(02).
+               88 VALID-PEDIDO           VALUE '00' THRU '09'.
+           03  STAT-ERRLOG               PIC  X(02).
+               88 VALID-ERRLOG           VALUE '00' THRU '09'.
+           03  STAT-ERRLOG-ABERTO        PIC  X(01) VALUE 'N'.
+               88 ERRLOG-ABERTO          VALUE 'S' FALSE 'N'.
+
+           03  CAMPOS-TELA-W.
+               05 W-EMPRESA-EDIT         PIC  9(003).
+               05 W-CODIGO-EDIT          PIC  X(10).
+               05 W-DESC-EDIT            PIC  X(50).
+               05 W-PRECO-EDIT           PIC  ZZ.ZZZ.ZZZ.ZZ9,99.
+               05 W-DMAX-EDIT            PIC  ZZ9,99.
+               05 W-QUANTIDADE-EDIT      PIC  ZZ.ZZZ.ZZ9,99.
+               05 W-QUANTIDADE           PIC  9(09)V99.
+               05 W-DESCONTO-EDIT        PIC  ZZ9,99.
+               05 W-DESCONTO             PIC  9(03)V99.
+
+               05 W-OPERADOR-ID          PIC  X(10).
+               05 W-NROPED-MAIOR         PIC  9(06) VALUE 0.
+               05 W-NROPED-NOVO          PIC  9(06) VALUE 0.
+               05 W-DATA-SISTEMA         PIC  9(08) VALUE 0.
+
+       01  CAMPOS-ERRO-ARQUIVO-W.
+           03  WS-EXTEND-STATUS           PIC  X(10).
+           03  W-FSTATUS                  PIC  X(02).
+           03  W-EXTSTAT                  PIC  X(08).
+           03  W-ARQUIVO                  PIC  X(150).
+
+       01  CAMPOS-CONTROLE-TELA-GRAFICA.
+           03  EVENT-STATUS IS SPECIAL-NAMES EVENT STATUS.
+               05 EVENT-TYPE              PIC X(4) COMP-X.
+                  88 CA-CMD-CLOSE         VALUE 1.
+                  88 CA-CMD-TABCHANGED    VALUE 7.
+               05 EVENT-WINDOW-HANDLE     HANDLE OF WINDOW.
+               05 EVENT-CONTROL-HANDLE    HANDLE.
+               05 EVENT-CONTROL-ID        PIC XX COMP-X.
+               05 EVENT-DATA-1            SIGNED-SHORT.
+               05 EVENT-DATA-2            SIGNED-LONG.
+               05 EVENT-ACTION            PIC X COMP-X.
+
+           03  TECLA-ESCAPE IS SPECIAL-NAMES CRT STATUS
+                                          PIC 9(4) VALUE 0.
+               88 TECLOU-ESC              VALUE 27.
+
+           03  W-SCREEN-CONTROL IS SPECIAL-NAMES SCREEN CONTROL.
+               05 W-ACCEPT-CONTROL        PIC 9.
+               05 W-CONTROL-VALUE         PIC 999.
+               05 W-CONTROL-HANDLE        USAGE HANDLE.
+               05 W-CONTROL-ID            PIC X(2) COMP-X.
+
+       01  JANELA-PROGRAMA                PIC X(10).
+
+           COPY "MAINRTN.MSG".
+           COPY "ACUGUI.DEF".
+
+       SCREEN SECTION.
+       01  TELA-PRINCIPAL.
+           03 LABEL       LINE 01 COL 05
+                          TITLE "Empresa: "
+                          ID 16
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-EMPRESA-EDIT
+                          LINE 01
+                          COL 30
+                          SIZE 12
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 17
+                          FONT SMALL-FONT.
+
+           03 LABEL       LINE 02 COL 05
+                          TITLE "C�digo do Produto: "
+                          ID 1
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-CODIGO-EDIT
+                          LINE 02
+                          COL 30
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 2
+                          FONT SMALL-FONT.
+
+           03 PUSH-BUTTON TITLE "&Ler o produto"
+                          LINE 03
+                          COL 50
+                          SIZE 12
+                          ID 3
+                          EXCEPTION-VALUE EXCEPTION-LER.
+
+           03 LABEL       LINE 04 COL 05
+                          TITLE "Descricao: "
+                          ID 4
+                          TRANSPARENT.
+
+           03 DISPLAY-FIELD USING W-DESC-EDIT
+                          LINE 04
+                          COL 30
+                          ID 5.
+
+           03 LABEL       LINE 05 COL 05
+                          TITLE "Preco: "
+                          ID 6
+                          TRANSPARENT.
+
+           03 DISPLAY-FIELD USING W-PRECO-EDIT
+                          LINE 05
+                          COL 30
+                          ID 7.
+
+           03 LABEL       LINE 06 COL 05
+                          TITLE "Desconto Maximo: "
+                          ID 18
+                          TRANSPARENT.
+
+           03 DISPLAY-FIELD USING W-DMAX-EDIT
+                          LINE 06
+                          COL 30
+                          ID 19.
+
+           03 LABEL       LINE 08 COL 05
+                          TITLE "Quantidade: "
+                          ID 10
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-QUANTIDADE-EDIT
+                          LINE 08
+                          COL 30
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 11
+                          FONT SMALL-FONT.
+
+           03 LABEL       LINE 09 COL 05
+                          TITLE "Desconto (%): "
+                          ID 12
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-DESCONTO-EDIT
+                          LINE 09
+                          COL 30
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 13
+                          FONT SMALL-FONT.
+
+           03 PUSH-BUTTON TITLE "&Gravar"
+                          LINE 14,5
+                          COL 05
+                          SIZE 12
+                          ID 14
+                          EXCEPTION-VALUE EXCEPTION-GRAVAR.
+
+           03 PUSH-BUTTON TITLE "&Sair"
+                          LINE 14,5
+                          COL 20
+                          SIZE 12
+                          SELF-ACT
+                          ID 15
+                          EXCEPTION-VALUE 27.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN EXTEND ERRLOG
+           IF VALID-ERRLOG
+              SET ERRLOG-ABERTO TO TRUE
+           END-IF.
+
+           OPEN I-O TABPR
+           IF STAT-TABPR = '35'
+              PERFORM PERGUNTA-INICIALIZA
+              OPEN OUTPUT TABPR
+              CLOSE TABPR
+              OPEN I-O TABPR.
+           IF NOT VALID-TABPR
+              PERFORM ERRO-ARQUIVO.
+
+           OPEN I-O PEDIDO
+           IF STAT-PEDIDO = '35'
+              PERFORM PERGUNTA-INICIALIZA
+              OPEN OUTPUT PEDIDO
+              CLOSE PEDIDO
+              OPEN I-O PEDIDO.
+           IF NOT VALID-PEDIDO
+              PERFORM ERRO-ARQUIVO.
+
+           DISPLAY "USERNAME" UPON ENVIRONMENT-NAME.
+           ACCEPT  W-OPERADOR-ID FROM ENVIRONMENT-VALUE.
+
+           ACCEPT SMALL-FONT FROM STANDARD OBJECT "SMALL-FONT".
+
+           DISPLAY FLOATING GRAPHICAL WINDOW
+                            SIZE 95 LINES 17
+                            CONTROL FONT SMALL-FONT
+                            COLOR 257
+                            TITLE "Pedido de Venda"
+                            NO SCROLL
+                            SYSTEM MENU
+                            AUTO-RESIZE
+                            BACKGROUND-LOW
+                            HANDLE JANELA-PROGRAMA.
+
+           DISPLAY TELA-PRINCIPAL.
+
+           PERFORM TEST AFTER UNTIL TECLOU-ESC
+              ACCEPT TELA-PRINCIPAL
+                     ON EXCEPTION PERFORM TRATA-EXCEPTION-TELA-PRINCIPAL
+              END-ACCEPT
+           END-PERFORM.
+
+       FIM.
+           CLOSE TABPR.
+           CLOSE PEDIDO.
+           IF ERRLOG-ABERTO
+              CLOSE ERRLOG
+           END-IF.
+
+           CLOSE WINDOW JANELA-PROGRAMA.
+
+           EXIT PROGRAM
+           STOP RUN.
+
+       TRATA-EXCEPTION-TELA-PRINCIPAL.
+           IF EVENT-TYPE = CMD-CLOSE
+              SET TECLOU-ESC TO TRUE
+              EXIT PARAGRAPH.
+
+           EVALUATE TECLA-ESCAPE
+             WHEN EXCEPTION-LER
+                  PERFORM ROTINA-LER
+             WHEN EXCEPTION-GRAVAR
+                  PERFORM ROTINA-GRAVAR
+           END-EVALUATE.
+
+       ROTINA-LER.
+           INITIALIZE        TDES-REGISTR-1
+           MOVE W-EMPRESA-EDIT TO TDES-EMPRESA-1
+           MOVE W-CODIGO-EDIT TO TDES-CODIGO-1
+           READ TABPR
+           IF STAT-TABPR = '99'
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Registro bloqueado.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ATENCAO
+              EXIT PARAGRAPH.
+           IF STAT-TABPR = '23'
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Produto n�o cadastrado.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-MENSAGEM
+              EXIT PARAGRAPH
+           ELSE
+              IF NOT VALID-TABPR
+                 PERFORM ERRO-ARQUIVO.
+
+           IF TDES-INATIVO
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Produto inativo.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ATENCAO.
+
+           MOVE TDES-DESC-1   TO W-DESC-EDIT
+           MOVE TDES-PRECO-1  TO W-PRECO-EDIT
+           MOVE TDES-DMAX-1   TO W-DMAX-EDIT
+
+           DISPLAY TELA-PRINCIPAL.
+
+       ROTINA-GRAVAR.
+           IF W-CODIGO-EDIT = SPACES
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Produto inv�lido.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              EXIT PARAGRAPH.
+
+           IF W-QUANTIDADE-EDIT = 0
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Quantidade deve ser maior que zero.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              EXIT PARAGRAPH.
+
+           INITIALIZE        TDES-REGISTR-1
+           MOVE W-EMPRESA-EDIT TO TDES-EMPRESA-1
+           MOVE W-CODIGO-EDIT TO TDES-CODIGO-1
+           READ TABPR
+           IF STAT-TABPR = '23'
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Produto n�o cadastrado.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-MENSAGEM
+              EXIT PARAGRAPH
+           ELSE
+              IF NOT VALID-TABPR
+                 PERFORM ERRO-ARQUIVO.
+
+           MOVE W-QUANTIDADE-EDIT TO W-QUANTIDADE
+           MOVE W-DESCONTO-EDIT   TO W-DESCONTO
+
+           IF W-DESCONTO > TDES-DMAX-1
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Desconto maior que o maximo do produto.'
+                                       TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ERRO
+              EXIT PARAGRAPH.
+
+           PERFORM DETERMINA-NROPED
+
+           ACCEPT W-DATA-SISTEMA FROM CENTURY-DATE
+
+           INITIALIZE             TPED-REGISTR-1
+           MOVE W-EMPRESA-EDIT  TO TPED-EMPRESA-1
+           MOVE W-CODIGO-EDIT   TO TPED-CODIGO-1
+           MOVE W-NROPED-NOVO   TO TPED-NROPED-1
+           MOVE W-QUANTIDADE    TO TPED-QUANTIDADE-1
+           MOVE TDES-PRECO-1    TO TPED-PRECO-1
+           MOVE W-DESCONTO      TO TPED-DESCONTO-1
+           MOVE W-DATA-SISTEMA  TO TPED-DATAPED-1
+           MOVE W-OPERADOR-ID   TO TPED-OPERADOR-1
+
+           WRITE TPED-REGISTR-1
+           IF NOT VALID-PEDIDO
+              PERFORM ERRO-ARQUIVO.
+
+           INITIALIZE CA-MESSAGE-LINK
+           MOVE 'Pedido gravado.' TO CA-MESSAGE-1
+           PERFORM MOSTRA-MSG-MENSAGEM.
+
+       DETERMINA-NROPED.
+           MOVE 0 TO W-NROPED-MAIOR
+           MOVE W-EMPRESA-EDIT TO TPED-EMPRESA-1
+           MOVE W-CODIGO-EDIT TO TPED-CODIGO-1
+           MOVE 0             TO TPED-NROPED-1
+           START PEDIDO KEY >= TPED-RECORDK-1
+           IF VALID-PEDIDO
+              PERFORM UNTIL 1 = 2
+                 READ PEDIDO NEXT AT END
+                              EXIT PERFORM
+                 END-READ
+                 IF NOT VALID-PEDIDO OR
+                    TPED-EMPRESA-1 NOT = W-EMPRESA-EDIT OR
+                    TPED-CODIGO-1 NOT = W-CODIGO-EDIT
+                    EXIT PERFORM
+                 END-IF
+                 MOVE TPED-NROPED-1 TO W-NROPED-MAIOR
+              END-PERFORM
+           END-IF
+           ADD 1 TO W-NROPED-MAIOR GIVING W-NROPED-NOVO.
+
+       ERRO-ARQUIVO.
+           CALL "C$RERR" USING WS-EXTEND-STATUS
+           MOVE WS-EXTEND-STATUS(1:2) TO W-FSTATUS
+           MOVE WS-EXTEND-STATUS(3:)  TO W-EXTSTAT
+           CALL "C$RERRNAME" USING W-ARQUIVO.
+
+           IF ERRLOG-ABERTO
+              INITIALIZE ERRL-REGISTR-1
+              ACCEPT ERRL-DATA-1 FROM CENTURY-DATE
+              ACCEPT ERRL-HORA-1 FROM TIME
+              MOVE 'PEDIDO'   TO ERRL-PROGRAMA-1
+              MOVE W-ARQUIVO  TO ERRL-ARQUIVO-1
+              MOVE W-FSTATUS  TO ERRL-STATUS-1
+              WRITE ERRL-REGISTR-1
+           END-IF.
+
+           INITIALIZE CA-MESSAGE-LINK
+           MOVE W-FSTATUS TO CA-MESSAGE-ID CONVERT
+           MOVE W-ARQUIVO TO CA-ERR-FILE
+           MOVE SPACES    TO CA-ERR-BUF
+           MOVE 1 TO CA-MESSAGE-TYPE CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+           PERFORM FIM.
+
+       MOSTRA-MSG-ERRO.
+           MOVE 1 TO CA-MESSAGE-TYPE CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+       MOSTRA-MSG-ATENCAO.
+           MOVE 2 TO CA-MESSAGE-TYPE
+           MOVE 1 TO CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+       MOSTRA-MSG-MENSAGEM.
+           MOVE 3 TO CA-MESSAGE-TYPE
+           MOVE 1 TO CA-MESSAGE-RESP
+           CALL "CAMESSAG"
+           CANCEL "CAMESSAG".
+
+       PERGUNTA-INICIALIZA.
+           CALL "C$RERRNAME" USING W-ARQUIVO.
+
+           INITIALIZE CA-MESSAGE-LINK
+           MOVE 'Deseja inicializar o arquivo' TO CA-MESSAGE-1
+           MOVE W-ARQUIVO TO CA-MESSAGE-2
+           MOVE 2 TO CA-MESSAGE-TYPE
+           MOVE 22 TO CA-MESSAGE-RESP
+           CALL 'CAMESSAG'
+           CANCEL 'CAMESSAG'
+           IF CA-MESSAGE-RESP = 2
+              PERFORM ERRO-ARQUIVO.
