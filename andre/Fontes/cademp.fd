@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+      * cademp.fd  -  FD do arquivo de empresas (CADEMP)
+      *-----------------------------------------------------------------
+       FD  CADEMP  LABEL RECORD IS STANDARD.
+
+       01  DEMP-REGISTR-1.
+           03  DEMP-CODEMP-1              PIC  9(03).
+           03  DEMP-NOMEEMP-1             PIC  X(60).
+           03  DEMP-OPERADOR-1            PIC  X(10).
+           03  DEMP-STATUS-1              PIC  X(01).
+               88 DEMP-ATIVO              VALUE 'A'.
+               88 DEMP-INATIVO            VALUE 'I'.
