@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+      * checkpt.fd  -  FD do checkpoint do relatorio de funcionarios
+      *-----------------------------------------------------------------
+       FD  CHECKPT  LABEL RECORD IS STANDARD.
+
+       01  CKPT-REGISTR-1.
+           03  CKPT-CHAVE-1               PIC  X(08).
+           03  CKPT-EMPRESA-1             PIC  9(03).
+           03  CKPT-NROPAGI-1             PIC  9(05).
+           03  CKPT-DATASIS-1             PIC  9(08).
