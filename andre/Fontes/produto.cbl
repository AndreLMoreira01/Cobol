@@ -10,52 +10,72 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-           SELECT TABPR ASSIGN TO 'TABPR.ARQ'
-                  ORGANIZATION INDEXED
-                  ACCESS MODE  DYNAMIC
-                  LOCK MODE    AUTOMATIC
-                  RECORD KEY   TDES-RECORDK-1
-                  FILE STATUS  IS STAT-TABPR.
+           copy "tabpr.sl".
+           copy "auditlog.sl".
+           copy "errlog.sl".
 
        DATA DIVISION.
        FILE SECTION.
 
-       FD  TABPR  LABEL RECORD IS STANDARD.
-
-       01  TDES-REGISTR-1.
-           03  TDES-RECORDK-1.
-               05 TDES-CODIGO-1          PIC  X(10).
-           03  TDES-DESC-1             PIC  X(50).
-           03  TDES-PRECO-1             PIC  9(03)V99.
-           03  TDES-DMAX-1             PIC  9(09)V99.
-           03  TDES-ESTOQM-1             PIC  9(09)V99.
-           
+           copy "tabpr.fd".
+           copy "auditlog.fd".
+           copy "errlog.fd".
 
        WORKING-STORAGE SECTION.
        77  SMALL-FONT                     HANDLE.
        78  EXCEPTION-GRAVAR               VALUE 02.
        78  EXCEPTION-EXCLUIR              VALUE 03.
+       78  EXCEPTION-BUSCAR               VALUE 05.
+       78  ID-LISTA-PRODUTOS              VALUE 20.
 
        01  CAMPOS-W.
            03  STAT-TABPR                PIC  X(02).
                88 VALID-TABPR            VALUE '00' THRU '09'.
+           03  STAT-AUDITLOG              PIC  X(02).
+               88 VALID-AUDITLOG          VALUE '00' THRU '09'.
+           03  STAT-ACHOU                 PIC  X(01).
+               88 ACHOU-DESC              VALUE 'S' FALSE 'N'.
+           03  STAT-ERRLOG                PIC  X(02).
+               88 VALID-ERRLOG            VALUE '00' THRU '09'.
+           03  STAT-ERRLOG-ABERTO         PIC  X(01) VALUE 'N'.
+               88 ERRLOG-ABERTO           VALUE 'S' FALSE 'N'.
+
+           03  CAMPOS-AUDITLOG-W.
+               05 W-ANTES-TDES            PIC  X(107).
+               05 W-OPERADOR-ID           PIC  X(10).
 
            03  CAMPOS-TELA-W.
+               05 W-EMPRESA-EDIT         PIC  9(003).
                05 W-CODIGO-EDIT          PIC  X(60).
                05 W-DESC-EDIT          PIC  ZZ9.
-               05 W-PRECO-EDIT          PIC  ZZ9,99.
+               05 W-PRECO-EDIT          PIC  ZZ.ZZZ.ZZZ.ZZ9,99.
                05 W-DMAX-EDIT          PIC  ZZ9,99.
                05 W-ESTOQM-EDIT          PIC  ZZ9,99.
-               
+
 
                05 W-CODIGO         PIC  X(10).
-            
+
+           03  CAMPOS-BUSCA-W.
+               05 W-BUSCA-DESC-EDIT       PIC  X(50).
+               05 W-BUSCA-LEN             PIC  9(02) VALUE 0.
+               05 W-DESC-LEN              PIC  9(02) VALUE 0.
+               05 W-POS                   PIC  9(02) VALUE 0.
+               05 W-LISTA-QTDE            PIC  9(02) VALUE 0.
+               05 W-LISTA-SEL             PIC  9(02) VALUE 0.
+               05 W-LISTA-PRODUTOS        PIC  X(75)
+                                          OCCURS 1 TO 50 TIMES
+                                          DEPENDING ON W-LISTA-QTDE.
+
        01  CAMPOS-ERRO-ARQUIVO-W.
            03  WS-EXTEND-STATUS           PIC  X(10).
            03  W-FSTATUS                  PIC  X(02).
            03  W-EXTSTAT                  PIC  X(08).
            03  W-ARQUIVO                  PIC  X(150).
 
+       01  CAMPOS-RETRY-LOCK-W.
+           03  W-TENTATIVAS-LOCK          PIC  9(02) VALUE 0.
+           03  W-SLEEP-SEGUNDOS           PIC  9(04) COMP VALUE 1.
+
        01  CAMPOS-CONTROLE-TELA-GRAFICA.
            03  EVENT-STATUS IS SPECIAL-NAMES EVENT STATUS.
                05 EVENT-TYPE              PIC X(4) COMP-X.
@@ -89,12 +109,27 @@
        SCREEN SECTION.
        01  TELA-PRINCIPAL.
            03 LABEL       LINE 02 COL 05
+                          TITLE "Empresa: "
+                          ID 22
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-EMPRESA-EDIT
+                          LINE 02
+                          COL 30
+                          SIZE 12
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 23
+                          FONT SMALL-FONT.
+
+           03 LABEL       LINE 03 COL 05
                           TITLE "C�digo: "
                           ID 1
                           TRANSPARENT.
 
            03 ENTRY-FIELD USING W-CODIGO-EDIT
-                          LINE 02
+                          LINE 03
                           COL 30
                           3-D
                           BOXED
@@ -159,8 +194,40 @@
                           ID 11
                           FONT SMALL-FONT.
 
+           03 LABEL       LINE 15 COL 05
+                          TITLE "Buscar por Descricao"
+                          ID 16
+                          TRANSPARENT.
+
+           03 ENTRY-FIELD USING W-BUSCA-DESC-EDIT
+                          SIZE 40
+                          LINE 15
+                          COL 30
+                          3-D
+                          BOXED
+                          AUTO
+                          ID 17
+                          FONT SMALL-FONT.
+
+           03 PUSH-BUTTON TITLE "B&uscar"
+                          LINE 15
+                          COL 72
+                          SIZE 12
+                          ID 18
+                          EXCEPTION-VALUE EXCEPTION-BUSCAR.
+
+           03 LIST-BOX    USING W-LISTA-PRODUTOS (W-LISTA-SEL)
+                          LINE 17
+                          COL 05
+                          LINES 08
+                          SIZE 84
+                          3-D
+                          ID ID-LISTA-PRODUTOS
+                          FONT SMALL-FONT
+                          NOTIFY.
+
             03 PUSH-BUTTON TITLE "&Gravar"
-                          LINE 15,5
+                          LINE 26
                           COL 05
                           SIZE 12
                           ID 14
@@ -169,6 +236,11 @@
 
        PROCEDURE DIVISION USING CODIGO-L.
        INICIO.
+           OPEN EXTEND ERRLOG
+           IF VALID-ERRLOG
+              SET ERRLOG-ABERTO TO TRUE
+           END-IF.
+
            OPEN I-O TABPR
            IF STAT-TABPR = '35'
               PERFORM PERGUNTA-INICIALIZA
@@ -178,10 +250,17 @@
            IF NOT VALID-TABPR
               PERFORM ERRO-ARQUIVO.
 
+           OPEN EXTEND AUDITLOG
+           IF NOT VALID-AUDITLOG
+              PERFORM ERRO-ARQUIVO.
+
+           DISPLAY "USERNAME" UPON ENVIRONMENT-NAME.
+           ACCEPT  W-OPERADOR-ID FROM ENVIRONMENT-VALUE.
+
            ACCEPT SMALL-FONT FROM STANDARD OBJECT "SMALL-FONT".
            
            DISPLAY FLOATING GRAPHICAL WINDOW
-                            SIZE 95 LINES 16,5
+                            SIZE 95 LINES 28,5
                             CONTROL FONT SMALL-FONT
                             COLOR 257
                             TITLE "Manuten��o dE Tabela"
@@ -195,14 +274,30 @@
 
            DISPLAY TELA-PRINCIPAL.
 
+           PERFORM CONFIGURA-TECLAS.
+
            PERFORM TEST AFTER UNTIL TECLOU-ESC
               ACCEPT TELA-PRINCIPAL
                      ON EXCEPTION PERFORM TRATA-EXCEPTION-TELA-PRINCIPAL
               END-ACCEPT
            END-PERFORM.
 
+       CONFIGURA-TECLAS.
+           SET ENVIRONMENT "KEYSTROKE" TO "Exception=1001 ^X"
+           SET ENVIRONMENT "KEYSTROKE" TO "Exception=1002 ^C"
+           SET ENVIRONMENT "KEYSTROKE" TO "Exception=1003 ^V"
+           SET ENVIRONMENT "KEYSTROKE" TO "Exception=1004 ^Z"
+           SET EXCEPTION VALUES 1001 TO CUT-SELECTION
+           SET EXCEPTION VALUES 1002 TO COPY-SELECTION
+           SET EXCEPTION VALUES 1003 TO PASTE-SELECTION
+           SET EXCEPTION VALUES 1004 TO UNDO.
+
        FIM.
            CLOSE TABPR.
+           CLOSE AUDITLOG.
+           IF ERRLOG-ABERTO
+              CLOSE ERRLOG
+           END-IF.
 
            CLOSE WINDOW JANELA-PROGRAMA.
 
@@ -214,11 +309,18 @@
               SET TECLOU-ESC TO TRUE
               EXIT PARAGRAPH.
 
+           IF EVENT-TYPE = CMD-SELECTED AND
+              EVENT-CONTROL-ID = ID-LISTA-PRODUTOS
+              PERFORM ROTINA-SELECIONAR-LISTA
+              EXIT PARAGRAPH.
+
            EVALUATE TECLA-ESCAPE
              WHEN EXCEPTION-GRAVAR
                   PERFORM ROTINA-GRAVAR
              WHEN EXCEPTION-EXCLUIR
                   PERFORM ROTINA-EXCLUIR
+             WHEN EXCEPTION-BUSCAR
+                  PERFORM ROTINA-BUSCAR
            END-EVALUATE.
 
        ROTINA-GRAVAR.
@@ -232,18 +334,29 @@
               EXIT PARAGRAPH.
 
            INITIALIZE             TDES-REGISTR-1
+           MOVE W-EMPRESA-EDIT TO TDES-EMPRESA-1
            MOVE W-CODIGO-EDIT TO TDES-CODIGO-1
            READ TABPR
            IF STAT-TABPR = '23'
               INITIALIZE             TDES-REGISTR-1
+              MOVE W-EMPRESA-EDIT TO TDES-EMPRESA-1
               MOVE W-CODIGO-EDIT TO TDES-CODIGO-1
            ELSE
               IF NOT VALID-TABPR
                  PERFORM ERRO-ARQUIVO.
 
+           IF STAT-TABPR = '23'
+              MOVE SPACES TO W-ANTES-TDES
+              SET TDES-ATIVO TO TRUE
+           ELSE
+              MOVE TDES-REGISTR-1 TO W-ANTES-TDES
+           END-IF.
+
            MOVE W-DESC-EDIT      TO TDES-DESC-1
            MOVE W-DMAX-EDIT TO TDES-DMAX-1
            MOVE W-PRECO-EDIT TO TDES-PRECO-1
+           MOVE W-ESTOQM-EDIT TO TDES-ESTOQM-1
+           MOVE W-OPERADOR-ID TO TDES-OPERADOR-1
 
            INITIALIZE CA-MESSAGE-LINK
 
@@ -258,10 +371,18 @@
            IF NOT VALID-TABPR
               PERFORM ERRO-ARQUIVO.
 
+           MOVE TDES-RECORDK-1  TO AUDIT-CHAVE-1
+           MOVE 'TABPR'         TO AUDIT-ARQUIVO-1
+           MOVE W-ANTES-TDES    TO AUDIT-ANTES-1
+           MOVE TDES-REGISTR-1  TO AUDIT-DEPOIS-1
+           SET AUDIT-GRAVACAO TO TRUE
+           PERFORM GRAVA-AUDITLOG
+
            PERFORM MOSTRA-MSG-MENSAGEM.
 
        ROTINA-EXCLUIR.
            INITIALIZE             TDES-REGISTR-1
+           MOVE W-EMPRESA-EDIT TO TDES-EMPRESA-1
            MOVE W-CODIGO-EDIT TO TDES-CODIGO-1
            READ TABPR
            IF STAT-TABPR = '23'
@@ -280,12 +401,23 @@
            CALL 'CAMESSAG'
            CANCEL 'CAMESSAG'
            IF CA-MESSAGE-RESP = 1
-              DELETE TABPR
+              MOVE TDES-REGISTR-1 TO W-ANTES-TDES
+
+              SET TDES-INATIVO TO TRUE
+              REWRITE TDES-REGISTR-1
               IF NOT VALID-TABPR
                  PERFORM ERRO-ARQUIVO
               END-IF
+
+              MOVE TDES-RECORDK-1 TO AUDIT-CHAVE-1
+              MOVE 'TABPR'        TO AUDIT-ARQUIVO-1
+              MOVE W-ANTES-TDES   TO AUDIT-ANTES-1
+              MOVE TDES-REGISTR-1 TO AUDIT-DEPOIS-1
+              SET AUDIT-EXCLUSAO TO TRUE
+              PERFORM GRAVA-AUDITLOG
+
               INITIALIZE CA-MESSAGE-LINK
-              MOVE 'Registro exclu�do.' TO CA-MESSAGE-1
+              MOVE 'Registro inativado.' TO CA-MESSAGE-1
               PERFORM MOSTRA-MSG-MENSAGEM
 
               INITIALIZE CAMPOS-TELA-W
@@ -297,8 +429,17 @@
               EXIT PARAGRAPH.
 
            INITIALIZE        TDES-REGISTR-1
+           MOVE W-EMPRESA-EDIT TO TDES-EMPRESA-1
            MOVE W-CODIGO-EDIT TO TDES-CODIGO-1
-           READ TABPR
+           MOVE 0 TO W-TENTATIVAS-LOCK
+           PERFORM UNTIL W-TENTATIVAS-LOCK > 5
+              READ TABPR
+              IF STAT-TABPR <> '99'
+                 EXIT PERFORM
+              END-IF
+              ADD 1 TO W-TENTATIVAS-LOCK
+              CALL "C$SLEEP" USING W-SLEEP-SEGUNDOS
+           END-PERFORM
            IF STAT-TABPR = '99'
               INITIALIZE CA-MESSAGE-LINK
               MOVE 'Registro bloqueado.' TO CA-MESSAGE-1
@@ -315,15 +456,163 @@
            MOVE TDES-DESC-1 TO W-DESC-EDIT
            MOVE TDES-PRECO-1 TO W-PRECO-EDIT
            MOVE TDES-DMAX-1 TO W-DMAX-EDIT
+           MOVE TDES-ESTOQM-1 TO W-ESTOQM-EDIT
+
+           IF TDES-INATIVO
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Produto inativo.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ATENCAO
+           END-IF.
 
            DISPLAY TELA-PRINCIPAL.
 
+       ROTINA-BUSCAR.
+           PERFORM ACHA-TAMANHO-BUSCA
+
+           MOVE 1 TO W-LISTA-QTDE
+           MOVE SPACES TO W-LISTA-PRODUTOS (W-LISTA-QTDE)
+
+           MOVE W-EMPRESA-EDIT TO TDES-EMPRESA-1
+           MOVE SPACES TO TDES-CODIGO-1
+           START TABPR KEY >= TDES-RECORDK-1
+           IF VALID-TABPR
+              PERFORM UNTIL 1 = 2
+                 READ TABPR NEXT RECORD AT END
+                      EXIT PERFORM
+                 END-READ
+                 IF NOT VALID-TABPR
+                    EXIT PERFORM
+                 END-IF
+                 IF TDES-EMPRESA-1 <> W-EMPRESA-EDIT
+                    EXIT PERFORM
+                 END-IF
+
+                 IF TDES-INATIVO
+                    EXIT PERFORM CYCLE
+                 END-IF
+
+                 PERFORM ACHA-TAMANHO-DESC
+                 PERFORM DESC-CONTEM-BUSCA
+                 IF ACHOU-DESC AND W-LISTA-QTDE < 50
+                    STRING TDES-EMPRESA-1   DELIMITED BY SIZE
+                           TDES-CODIGO-1    DELIMITED BY SIZE
+                           ' - '            DELIMITED BY SIZE
+                           TDES-DESC-1      DELIMITED BY SIZE
+                      INTO W-LISTA-PRODUTOS (W-LISTA-QTDE)
+                    END-STRING
+                    ADD 1 TO W-LISTA-QTDE
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+           IF W-LISTA-QTDE > 1
+              SUBTRACT 1 FROM W-LISTA-QTDE
+           ELSE
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Nenhum produto encontrado.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-MENSAGEM
+           END-IF.
+
+           MOVE 1 TO W-LISTA-SEL
+
+           DISPLAY TELA-PRINCIPAL.
+
+       ROTINA-SELECIONAR-LISTA.
+           IF W-LISTA-SEL = 0 OR W-LISTA-SEL > W-LISTA-QTDE
+              EXIT PARAGRAPH.
+
+           MOVE W-LISTA-PRODUTOS (W-LISTA-SEL) (1:3)  TO W-EMPRESA-EDIT
+           MOVE W-LISTA-PRODUTOS (W-LISTA-SEL) (4:10) TO W-CODIGO-EDIT
+
+           INITIALIZE        TDES-REGISTR-1
+           MOVE W-EMPRESA-EDIT TO TDES-EMPRESA-1
+           MOVE W-CODIGO-EDIT TO TDES-CODIGO-1
+           MOVE 0 TO W-TENTATIVAS-LOCK
+           PERFORM UNTIL W-TENTATIVAS-LOCK > 5
+              READ TABPR
+              IF STAT-TABPR <> '99'
+                 EXIT PERFORM
+              END-IF
+              ADD 1 TO W-TENTATIVAS-LOCK
+              CALL "C$SLEEP" USING W-SLEEP-SEGUNDOS
+           END-PERFORM
+           IF STAT-TABPR = '99'
+              INITIALIZE CA-MESSAGE-LINK
+              MOVE 'Registro bloqueado.' TO CA-MESSAGE-1
+              PERFORM MOSTRA-MSG-ATENCAO
+              EXIT PARAGRAPH.
+           IF NOT VALID-TABPR
+              PERFORM ERRO-ARQUIVO.
+
+           MOVE TDES-DESC-1   TO W-DESC-EDIT
+           MOVE TDES-PRECO-1  TO W-PRECO-EDIT
+           MOVE TDES-DMAX-1   TO W-DMAX-EDIT
+           MOVE TDES-ESTOQM-1 TO W-ESTOQM-EDIT
+
+           DISPLAY TELA-PRINCIPAL.
+
+       ACHA-TAMANHO-BUSCA.
+           MOVE 50 TO W-BUSCA-LEN
+           PERFORM UNTIL W-BUSCA-LEN = 0
+              IF W-BUSCA-DESC-EDIT (W-BUSCA-LEN:1) <> SPACE
+                 EXIT PERFORM
+              END-IF
+              SUBTRACT 1 FROM W-BUSCA-LEN
+           END-PERFORM.
+
+       ACHA-TAMANHO-DESC.
+           MOVE 50 TO W-DESC-LEN
+           PERFORM UNTIL W-DESC-LEN = 0
+              IF TDES-DESC-1 (W-DESC-LEN:1) <> SPACE
+                 EXIT PERFORM
+              END-IF
+              SUBTRACT 1 FROM W-DESC-LEN
+           END-PERFORM.
+
+       DESC-CONTEM-BUSCA.
+           SET ACHOU-DESC TO FALSE
+
+           IF W-BUSCA-LEN = 0
+              SET ACHOU-DESC TO TRUE
+              EXIT PARAGRAPH.
+
+           MOVE 1 TO W-POS
+           PERFORM UNTIL ACHOU-DESC OR
+                         W-POS > (W-DESC-LEN - W-BUSCA-LEN + 1)
+              IF TDES-DESC-1 (W-POS:W-BUSCA-LEN) =
+                 W-BUSCA-DESC-EDIT (1:W-BUSCA-LEN)
+                 SET ACHOU-DESC TO TRUE
+              END-IF
+              ADD 1 TO W-POS
+           END-PERFORM.
+
+       GRAVA-AUDITLOG.
+           ACCEPT AUDIT-DATA-1 FROM CENTURY-DATE
+           ACCEPT AUDIT-HORA-1 FROM TIME
+           MOVE W-OPERADOR-ID TO AUDIT-OPERADOR-1
+           MOVE 'PRODUTO'     TO AUDIT-PROGRAMA-1
+
+           WRITE AUDIT-REGISTR-1
+           IF NOT VALID-AUDITLOG
+              PERFORM ERRO-ARQUIVO
+           END-IF.
+
        ERRO-ARQUIVO.
            CALL "C$RERR" USING WS-EXTEND-STATUS
            MOVE WS-EXTEND-STATUS(1:2) TO W-FSTATUS
            MOVE WS-EXTEND-STATUS(3:)  TO W-EXTSTAT
            CALL "C$RERRNAME" USING W-ARQUIVO.
 
+           IF ERRLOG-ABERTO
+              INITIALIZE ERRL-REGISTR-1
+              ACCEPT ERRL-DATA-1 FROM CENTURY-DATE
+              ACCEPT ERRL-HORA-1 FROM TIME
+              MOVE 'PRODUTO'  TO ERRL-PROGRAMA-1
+              MOVE W-ARQUIVO  TO ERRL-ARQUIVO-1
+              MOVE W-FSTATUS  TO ERRL-STATUS-1
+              WRITE ERRL-REGISTR-1
+           END-IF.
+
            INITIALIZE CA-MESSAGE-LINK
            MOVE W-FSTATUS TO CA-MESSAGE-ID CONVERT
            MOVE W-ARQUIVO TO CA-ERR-FILE
