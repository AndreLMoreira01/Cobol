@@ -0,0 +1,45 @@
+      *-----------------------------------------------------------------
+      * DATASP.CPY  -  paragrafo de critica de data, usa W-DATA-CRIT
+      * (DATASW.CPY) e devolve DATA-OK/DATA-INVALIDA.
+      *-----------------------------------------------------------------
+       CRITICA-DATA.
+           SET DATA-OK TO TRUE
+
+           IF W-DIA-CRIT = 0 OR W-MES-CRIT = 0 OR W-ANO-CRIT = 0
+              SET DATA-INVALIDA TO TRUE
+              GO TO CRITICA-DATA-FIM.
+
+           IF W-MES-CRIT > 12
+              SET DATA-INVALIDA TO TRUE
+              GO TO CRITICA-DATA-FIM.
+
+           EVALUATE W-MES-CRIT
+             WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                  IF W-DIA-CRIT > 30
+                     SET DATA-INVALIDA TO TRUE
+                  END-IF
+             WHEN 2
+                  DIVIDE W-ANO-CRIT BY 4   GIVING W-ANO-QUOC-CRIT
+                                           REMAINDER W-RESTO-4-CRIT
+                  DIVIDE W-ANO-CRIT BY 100 GIVING W-ANO-QUOC-CRIT
+                                           REMAINDER W-RESTO-100-CRIT
+                  DIVIDE W-ANO-CRIT BY 400 GIVING W-ANO-QUOC-CRIT
+                                           REMAINDER W-RESTO-400-CRIT
+                  IF W-RESTO-4-CRIT = 0 AND
+                     (W-RESTO-100-CRIT NOT = 0 OR W-RESTO-400-CRIT = 0)
+                     IF W-DIA-CRIT > 29
+                        SET DATA-INVALIDA TO TRUE
+                     END-IF
+                  ELSE
+                     IF W-DIA-CRIT > 28
+                        SET DATA-INVALIDA TO TRUE
+                     END-IF
+                  END-IF
+             WHEN OTHER
+                  IF W-DIA-CRIT > 31
+                     SET DATA-INVALIDA TO TRUE
+                  END-IF
+           END-EVALUATE.
+
+       CRITICA-DATA-FIM.
+           EXIT.
